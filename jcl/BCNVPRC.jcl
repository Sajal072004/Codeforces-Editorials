@@ -0,0 +1,61 @@
+//BCNVPRC  PROC PARM='UN32F02N',
+//             INDSN=,
+//             OUTDSN=,
+//             REJDSN=,
+//             CKPDSN=,
+//             OUTDISP=(NEW,CATLG,DELETE),
+//             REJDISP=(NEW,CATLG,DELETE)
+//*-------------------------------------------------------------
+//* BCNVPRC - CATALOGED PROCEDURE FOR PROGRAM B, THE DECIMAL /
+//*    RADIX CONVERSION UTILITY.
+//*
+//*    SYMBOLIC PARAMETERS
+//*    PARM    - PASSED TO PROGRAM B UNCHANGED. SEE PARMLAY COPY-
+//*              BOOK FOR THE POSITIONAL LAYOUT (SIGN MODE, WIDTH,
+//*              DIRECTION, RADIX, RESTART FLAG). DEFAULTS TO
+//*              UNSIGNED, 32-BIT, FORWARD, BINARY, NO RESTART.
+//*    INDSN   - INPUT DATASET (ONE VALUE PER 80-BYTE RECORD).
+//*    OUTDSN  - OUTPUT DATASET (CONVERSION RESULTS PLUS A TRAILER
+//*              RECORD).
+//*    REJDSN  - REJECT LOG FOR INPUT THAT FAILS VALIDATION.
+//*    CKPDSN  - CHECKPOINT DATASET. MUST ALREADY BE ALLOCATED (A
+//*              ONE-TIME SETUP STEP, NOT PART OF THIS PROC) SINCE
+//*              PROGRAM B OPENS IT FOR INPUT BEFORE IT OPENS IT
+//*              FOR OUTPUT WHEN PARM-RESTART IS Y.
+//*    OUTDISP - DISP FOR OUTDSN. DEFAULTS TO A FRESH DATASET; A
+//*              RESTART STEP (PARM-RESTART OF Y) MUST OVERRIDE
+//*              THIS TO (MOD,CATLG,DELETE) SINCE PROGRAM B OPENS
+//*              OUTFILE EXTEND RATHER THAN OUTPUT ON A RESTART,
+//*              AND THE DATASET ALREADY EXISTS FROM THE ABORTED
+//*              RUN BEING RESUMED.
+//*    REJDISP - DISP FOR REJDSN. SAME RESTART OVERRIDE AS OUTDISP.
+//*
+//*    DATE       INIT  DESCRIPTION
+//*    03/30/2024 DKW   ORIGINAL CODING.
+//*    04/13/2024 DKW   ADDED OUTDISP/REJDISP SO A RESTART STEP CAN
+//*                     OVERRIDE DISP=NEW TO MOD - PROGRAM B OPENS
+//*                     OUTFILE/REJFILE EXTEND ON A RESTART, WHICH
+//*                     REQUIRES THE DATASETS TO ALREADY EXIST.
+//*    04/27/2024 DKW   ADDED OUTSCR/REJSCR SCRATCH DD STATEMENTS -
+//*                     PROGRAM B USES THEM ON A RESTART TO CUT
+//*                     OUTFILE/REJFILE BACK TO THE LAST CHECKPOINT'S
+//*                     COUNTS BEFORE REOPENING THEM EXTEND.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=B,PARM='&PARM'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&INDSN,DISP=SHR
+//OUTFILE  DD   DSN=&OUTDSN,DISP=&OUTDISP,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//REJFILE  DD   DSN=&REJDSN,DISP=&REJDISP,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//CKPTFILE DD   DSN=&CKPDSN,DISP=SHR
+//OUTSCR   DD   DSN=&&OUTSCR,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//REJSCR   DD   DSN=&&REJSCR,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
