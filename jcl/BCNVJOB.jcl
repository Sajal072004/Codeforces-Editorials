@@ -0,0 +1,30 @@
+//BCNVJOB  JOB (ACCTNO),'D WHITFIELD',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* BCNVJOB - NIGHTLY DECIMAL/RADIX CONVERSION RUN, PROGRAM B,
+//*    VIA THE BCNVPRC CATALOGED PROCEDURE.
+//*
+//*    DATE       INIT  DESCRIPTION
+//*    03/30/2024 DKW   ORIGINAL CODING.
+//*    04/13/2024 DKW   RESTART STEP NOW OVERRIDES OUTDISP/REJDISP
+//*                     TO MOD SO IT DOESN'T TRY TO ALLOCATE THE
+//*                     OUTPUT/REJECT DATASETS AS NEW.
+//*-------------------------------------------------------------
+//STEP010  EXEC BCNVPRC,PARM='SM32F02N',
+//             INDSN=PROD.CONV.DAILY.INFILE,
+//             OUTDSN=PROD.CONV.DAILY.OUTFILE,
+//             REJDSN=PROD.CONV.DAILY.REJFILE,
+//             CKPDSN=PROD.CONV.DAILY.CKPTFILE
+//*-------------------------------------------------------------
+//* SAME STEP RESTARTED AFTER AN ABEND - PARM-RESTART OF Y PICKS
+//* UP WHERE STEP010 LEFT OFF INSTEAD OF REPROCESSING THE WHOLE
+//* EXTRACT. LEAVE COMMENTED OUT UNLESS THIS JOB IS BEING RESUBMITTED
+//* FOR A RESTART.
+//*-------------------------------------------------------------
+//*STEP010 EXEC BCNVPRC,PARM='SM32F02Y',
+//*            INDSN=PROD.CONV.DAILY.INFILE,
+//*            OUTDSN=PROD.CONV.DAILY.OUTFILE,
+//*            REJDSN=PROD.CONV.DAILY.REJFILE,
+//*            CKPDSN=PROD.CONV.DAILY.CKPTFILE,
+//*            OUTDISP=(MOD,CATLG,DELETE),
+//*            REJDISP=(MOD,CATLG,DELETE)
