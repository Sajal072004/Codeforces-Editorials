@@ -0,0 +1,598 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BONLINE.
+000030 AUTHOR. D. K. WHITFIELD.
+000040 INSTALLATION. OPERATIONS SUPPORT - BATCH CONVERSION UNIT.
+000050 DATE-WRITTEN. 04/06/2024.
+000060 DATE-COMPILED.
+000070*    -------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    04/06/2024 DKW   ORIGINAL CODING - ONLINE CICS INQUIRY
+000120*                     TRANSACTION FOR PROGRAM B'S DECIMAL /
+000130*                     RADIX CONVERSION, FOR THE TIMES AN
+000140*                     OPERATOR NEEDS TO CHECK ONE VALUE RIGHT
+000150*                     NOW INSTEAD OF WAITING FOR THE NEXT
+000160*                     BATCH WINDOW. TRANSACTION ID IS BCNV.
+000170*                     THE REQUEST LINE USES THE SAME SIGN-
+000180*                     MODE/WIDTH/MODE/RADIX LAYOUT AS PROGRAM
+000190*                     B'S PARM (SEE PARMLAY), SO AN OPERATOR
+000200*                     WHO ALREADY RUNS BCNVJOB NEEDS NO NEW
+000210*                     SYNTAX TO LEARN. THE CORE CONVERSION
+000220*                     ALGORITHM (3000-3300, 4000-4120) IS THE
+000230*                     SAME ALGORITHM AS PROGRAM B AND SHARES
+000240*                     ITS DIGIT TABLE VIA THE RADIXTBL COPY-
+000250*                     BOOK - IT IS NOT A CALL TO PROGRAM B
+000260*                     ITSELF, SINCE B IS A FILE-DRIVEN BATCH
+000270*                     PROGRAM AND THIS RUNS UNDER CICS AGAINST
+000280*                     A SINGLE TERMINAL REQUEST. EVERY REQUEST
+000290*                     IS LOGGED TO THE AUDTQ TRANSIENT DATA
+000300*                     QUEUE WITH THE OPERATOR ID, TERMINAL,
+000310*                     TIMESTAMP, AND THE INPUT/OUTPUT VALUES,
+000320*                     WHETHER OR NOT THE REQUEST WAS VALID.
+000330*    04/27/2024 DKW   2120-VALIDATE-FORWARD NOW CHECKS UN AND SM
+000340*                     VALUES AGAINST THE SELECTED WIDTH, AND THE
+000350*                     TC CHECK PICKS ITS BOUND BY SIGN, MATCHING
+000360*                     PROGRAM B'S 2200-VALIDATE-INPUT. ALSO
+000370*                     CORRECTED THE REVERSE TWOS-COMPLEMENT SIGN
+000380*                     TEST IN 3500-CONVERT-TO-DECIMAL, WHICH
+000390*                     COMPARED THE LEADING RADIX DIGIT AGAINST
+000400*                     HALF THE RADIX - AN APPROXIMATION THAT
+000410*                     BROKE FOR OCTAL. THE SIGN IS NOW DECIDED
+000420*                     BY COMPARING THE FULL RECONSTRUCTED
+000430*                     MAGNITUDE AGAINST THE WIDTH'S TWOS-
+000440*                     COMPLEMENT MINIMUM, WHICH IS EXACT FOR
+000450*                     EVERY SUPPORTED RADIX. WIDENED AUD-INPUT-
+000460*                     VALUE AND AUD-OUTPUT-VALUE SO A FULL
+000470*                     64-DIGIT VALUE NO LONGER GETS TRUNCATED
+000480*                     IN THE AUDIT TRAIL.
+000490*    -------------------------------------------------------
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520     SOURCE-COMPUTER. IBM-370.
+000530     OBJECT-COMPUTER. IBM-370.
+000540 DATA DIVISION.
+000550 WORKING-STORAGE SECTION.
+000560*    REQUEST LINE TYPED BY THE OPERATOR. THE FIRST 8 BYTES
+000570*    ARE THE SAME SIGN-MODE/WIDTH/MODE/RADIX/RESTART LAYOUT
+000580*    AS PARMLAY (PARM-RESTART IS IGNORED ONLINE - THERE IS NO
+000590*    FILE TO RESTART). THE REMAINDER IS THE VALUE TO CONVERT.
+000600 01  WS-REQUEST-LINE.
+000610     05  WS-REQ-PARM                PIC X(08).
+000620     05  FILLER                     PIC X(01).
+000630     05  WS-REQ-VALUE-SIGN          PIC X(01).
+000640     05  WS-REQ-VALUE-TEXT          PIC X(64).
+000650     05  FILLER                     PIC X(06).
+000660 77  WS-REQUEST-LENGTH          PIC S9(04) COMP VALUE 80.
+000670*    RUN-TIME OPTIONS PARSED FROM WS-REQ-PARM ABOVE - SAME
+000680*    COPYBOOK AND 88-LEVEL CONDITIONS PROGRAM B USES FOR ITS
+000690*    PARM, SO THE TWO PROGRAMS NEVER DISAGREE ON WHAT A GIVEN
+000700*    SIGN-MODE/WIDTH/MODE/RADIX CODE MEANS.
+000710     COPY PARMLAY.
+000720*    DIGIT TABLE FOR THE SELECTED RADIX - SHARED WITH
+000730*    PROGRAM B VIA THE RADIXTBL COPYBOOK.
+000740     COPY RADIXTBL.
+000750*    RUN SWITCHES
+000760 77  WS-REQ-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+000770 88  REQUEST-IS-VALID                       VALUE 'Y'.
+000780 88  REQUEST-IS-INVALID                     VALUE 'N'.
+000790 77  WS-SIGN-SWITCH              PIC X(01) VALUE '+'.
+000800 88  VALUE-IS-NEGATIVE                      VALUE '-'.
+000810 77  WS-DIGIT-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+000820 88  DIGIT-IS-FOUND                         VALUE 'Y'.
+000830 88  DIGIT-NOT-FOUND                        VALUE 'N'.
+000840 77  WS-ANY-DIGIT-BAD-SWITCH     PIC X(01) VALUE 'N'.
+000850 88  ANY-DIGIT-BAD                          VALUE 'Y'.
+000860 88  NO-DIGIT-BAD                           VALUE 'N'.
+000870*    ERROR MESSAGE FOR AN INVALID REQUEST LINE
+000880 77  WS-ERROR-MSG                PIC X(40) VALUE SPACES.
+000890*    WORK FIELDS FOR THE DECIMAL-TO-RADIX ALGORITHM - SAME
+000900*    NAMES AND PURPOSE AS PROGRAM B'S 3000-3300 PARAGRAPHS.
+000910 77  WS-X                       PIC 9(20) VALUE ZERO.
+000920 77  WS-Y                       PIC 9(02) VALUE ZERO.
+000930 77  WS-DIGIT-POS               PIC 9(02) COMP VALUE ZERO.
+000940 77  WS-RESULT-VALUE            PIC X(64) VALUE SPACES.
+000950 77  WS-RESULT-WORK             PIC X(64) VALUE SPACES.
+000960 77  WS-RESULT-LEN              PIC 9(03) VALUE ZERO.
+000970 77  WS-RESULT-SIGN             PIC X(01) VALUE SPACE.
+000980*    TWOS-COMPLEMENT AND FIXED-WIDTH WORK FIELDS, SET FROM
+000990*    PARM-WIDTH AND PARM-RADIX BY 2100-EDIT-REQUEST.
+001000 77  WS-DIGIT-WIDTH              PIC 9(02) VALUE 32.
+001010 77  WS-TC-MODULUS               PIC 9(20) VALUE ZERO.
+001020 77  WS-TC-MAX-MAGNITUDE         PIC 9(20) VALUE ZERO.
+001030*    SAME ASYMMETRIC TWOS-COMPLEMENT BOUNDS AS PROGRAM B'S
+001040*    1100-EDIT-PARM - SEE THE COMMENT THERE.
+001050 77  WS-TC-MIN-MAGNITUDE         PIC 9(20) VALUE ZERO.
+001060 77  WS-UN-MAX-MAGNITUDE         PIC 9(20) VALUE ZERO.
+001070*    WORK FIELDS FOR THE REVERSE (RADIX-TO-DECIMAL) ALGORITHM
+001080 77  WS-POS                     PIC 9(02) VALUE ZERO.
+001090 77  WS-TBL-IDX                 PIC 9(02) COMP VALUE ZERO.
+001100 77  WS-CHECK-CHAR              PIC X(01) VALUE SPACE.
+001110 77  WS-DIGIT-VALUE             PIC 9(02) VALUE ZERO.
+001120 77  WS-REV-ACCUM               PIC 9(20) VALUE ZERO.
+001130 77  WS-REV-MAGNITUDE           PIC 9(20) VALUE ZERO.
+001140 77  WS-REV-SIGN-SWITCH         PIC X(01) VALUE SPACE.
+001150 77  WS-REV-DEC-VALUE           PIC 9(20) VALUE ZERO.
+001160*    SCREEN TEXT SENT TO THE TERMINAL
+001170 01  WS-PROMPT-TEXT.
+001180     05  FILLER                     PIC X(80) VALUE
+001190         "BCNV - DECIMAL/RADIX CONVERSION INQUIRY".
+001200     05  FILLER                     PIC X(80) VALUE
+001210         "ENTER: SSWWMRRX+VVVVVVVVVV (SIGN MODE/WIDTH/MODE/RADIX".
+001220     05  FILLER                     PIC X(80) VALUE
+001230         "        THEN SIGN AND VALUE, E.G. UN32F02N+0000000255)".
+001240 01  WS-RESPONSE-TEXT.
+001250     05  FILLER                     PIC X(20) VALUE
+001260         "RESULT:             ".
+001270     05  WS-RESP-RESULT             PIC X(66) VALUE SPACES.
+001280     05  FILLER                     PIC X(12) VALUE
+001290         " DIGITS:    ".
+001300     05  WS-RESP-DIGIT-WIDTH        PIC Z9   VALUE ZERO.
+001310 01  WS-ERROR-TEXT.
+001320     05  FILLER                     PIC X(10) VALUE
+001330         "** ERROR: ".
+001340     05  WS-ERR-MESSAGE             PIC X(40) VALUE SPACES.
+001350*    AUDIT TRAIL RECORD - WRITTEN TO THE AUDTQ TRANSIENT DATA
+001360*    QUEUE FOR EVERY REQUEST, VALID OR NOT, THE SAME WAY
+001370*    PROGRAM B LOGS EVERY INPUT RECORD TO OUTFILE OR REJFILE.
+001380 01  WS-AUDIT-RECORD.
+001390     05  AUD-TIMESTAMP              PIC X(14).
+001400     05  FILLER                     PIC X(01).
+001410     05  AUD-OPERATOR-ID            PIC X(08).
+001420     05  FILLER                     PIC X(01).
+001430     05  AUD-TERM-ID                PIC X(04).
+001440     05  FILLER                     PIC X(01).
+001450     05  AUD-DIRECTION              PIC X(01).
+001460     05  FILLER                     PIC X(01).
+001470     05  AUD-SIGN-MODE              PIC X(02).
+001480     05  FILLER                     PIC X(01).
+001490     05  AUD-RADIX                  PIC 9(02).
+001500     05  FILLER                     PIC X(01).
+001510     05  AUD-WIDTH                  PIC 9(02).
+001520     05  FILLER                     PIC X(01).
+001530     05  AUD-INPUT-VALUE            PIC X(65).
+001540     05  FILLER                     PIC X(01).
+001550     05  AUD-OUTPUT-VALUE           PIC X(65).
+001560     05  FILLER                     PIC X(01).
+001570     05  AUD-DIGIT-WIDTH            PIC 9(02).
+001580     05  FILLER                     PIC X(01).
+001590     05  AUD-RETURN-CODE            PIC 9(02).
+001600     05  FILLER                     PIC X(09).
+001610*    EXEC CICS ASSIGN/FORMATTIME WORK FIELDS
+001620 77  WS-ABSTIME                 PIC S9(15) COMP-3 VALUE ZERO.
+001630 01  WS-DATE-STAMP              PIC X(08) VALUE SPACES.
+001640 01  WS-TIME-STAMP              PIC X(06) VALUE SPACES.
+001650 PROCEDURE DIVISION.
+001660*================================================================
+001670*0000-MAIN-CONTROL - OVERALL CONTROL OF ONE INQUIRY REQUEST.
+001680*================================================================
+001690 0000-MAIN-CONTROL.
+001700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001710     PERFORM 2000-RECEIVE-REQUEST THRU 2000-EXIT.
+001720     IF REQUEST-IS-VALID
+001730         PERFORM 3000-CONVERT-VALUE THRU 3000-EXIT
+001740         PERFORM 4000-SEND-RESPONSE THRU 4000-EXIT
+001750     ELSE
+001760         PERFORM 4100-SEND-ERROR THRU 4100-EXIT
+001770     END-IF.
+001780     PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT.
+001790     EXEC CICS RETURN
+001800     END-EXEC.
+001810     GO TO 9999-EXIT.
+001820*----------------------------------------------------------------
+001830*1000-INITIALIZE - CLEAR WORK AREAS FOR THIS REQUEST.
+001840*----------------------------------------------------------------
+001850 1000-INITIALIZE.
+001860     MOVE SPACES TO WS-REQUEST-LINE.
+001870     MOVE SPACES TO WS-AUDIT-RECORD.
+001880     MOVE SPACES TO WS-ERROR-MSG.
+001890     MOVE SPACES TO WS-RESULT-VALUE.
+001900     SET REQUEST-IS-VALID TO TRUE.
+001910 1000-EXIT.
+001920     EXIT.
+001930*----------------------------------------------------------------
+001940*2000-RECEIVE-REQUEST - PROMPT THE TERMINAL, READ THE REQUEST
+001950*    LINE, AND VALIDATE IT THE SAME WAY PROGRAM B VALIDATES AN
+001960*    INFILE RECORD (2200/2400-STYLE CHECKS).
+001970*----------------------------------------------------------------
+001980 2000-RECEIVE-REQUEST.
+001990     EXEC CICS SEND TEXT
+002000         FROM(WS-PROMPT-TEXT)
+002010         LENGTH(240)
+002020         ERASE
+002030     END-EXEC.
+002040     MOVE 80 TO WS-REQUEST-LENGTH.
+002050     EXEC CICS RECEIVE
+002060         INTO(WS-REQUEST-LINE)
+002070         LENGTH(WS-REQUEST-LENGTH)
+002080         NOHANDLE
+002090     END-EXEC.
+002100     MOVE WS-REQ-PARM TO PARM-DATA.
+002110     PERFORM 2100-EDIT-REQUEST THRU 2100-EXIT.
+002120 2000-EXIT.
+002130     EXIT.
+002140*----------------------------------------------------------------
+002150*2100-EDIT-REQUEST - UNLIKE PROGRAM B'S PARM, AN ONLINE REQUEST
+002160*    IS REJECTED RATHER THAN DEFAULTED WHEN THE SIGN MODE,
+002170*    WIDTH, MODE, RADIX OR VALUE IS NOT RECOGNISED, SINCE THE
+002180*    OPERATOR IS RIGHT THERE TO BE TOLD AND RETYPE IT.
+002190*----------------------------------------------------------------
+002200 2100-EDIT-REQUEST.
+002210     SET REQUEST-IS-VALID TO TRUE.
+002220     IF NOT SIGN-MODE-UNSIGNED AND NOT SIGN-MODE-SIGN-MAGNITUDE
+002230         AND NOT SIGN-MODE-TWOS-COMPLEMENT
+002240         SET REQUEST-IS-INVALID TO TRUE
+002250         MOVE "SIGN MODE MUST BE UN, SM OR TC"
+002260             TO WS-ERROR-MSG
+002270     ELSE IF NOT WIDTH-IS-32 AND NOT WIDTH-IS-64
+002280         SET REQUEST-IS-INVALID TO TRUE
+002290         MOVE "WIDTH MUST BE 32 OR 64"
+002300             TO WS-ERROR-MSG
+002310     ELSE IF NOT MODE-IS-FORWARD AND NOT MODE-IS-REVERSE
+002320         SET REQUEST-IS-INVALID TO TRUE
+002330         MOVE "MODE MUST BE F OR R"
+002340             TO WS-ERROR-MSG
+002350     ELSE IF NOT RADIX-IS-BINARY AND NOT RADIX-IS-OCTAL
+002360         AND NOT RADIX-IS-HEX
+002370         SET REQUEST-IS-INVALID TO TRUE
+002380         MOVE "RADIX MUST BE 02, 08 OR 16"
+002390             TO WS-ERROR-MSG
+002400     ELSE IF WS-REQ-VALUE-SIGN <> '+' AND WS-REQ-VALUE-SIGN <> '-'
+002410         AND WS-REQ-VALUE-SIGN <> SPACE
+002420         SET REQUEST-IS-INVALID TO TRUE
+002430         MOVE "VALUE SIGN MUST BE + - OR BLANK"
+002440             TO WS-ERROR-MSG
+002450     END-IF.
+002460     IF REQUEST-IS-VALID
+002470         PERFORM 2110-SET-WIDTH-FIELDS THRU 2110-EXIT
+002480         IF MODE-IS-FORWARD
+002490             PERFORM 2120-VALIDATE-FORWARD THRU 2120-EXIT
+002500         ELSE
+002510             PERFORM 2130-VALIDATE-REVERSE THRU 2130-EXIT
+002520         END-IF
+002530     END-IF.
+002540 2100-EXIT.
+002550     EXIT.
+002560*----------------------------------------------------------------
+002570*2110-SET-WIDTH-FIELDS - SAME WIDTH/RADIX TABLE PROGRAM B'S
+002580*    1100-EDIT-PARM USES TO SET THE TWOS-COMPLEMENT MODULUS,
+002590*    MAXIMUM MAGNITUDE AND DISPLAYED DIGIT WIDTH.
+002600*----------------------------------------------------------------
+002610 2110-SET-WIDTH-FIELDS.
+002620     IF WIDTH-IS-64
+002630         MOVE 18446744073709551616 TO WS-TC-MODULUS
+002640         MOVE 9223372036854775807 TO WS-TC-MAX-MAGNITUDE
+002650         MOVE 9223372036854775808 TO WS-TC-MIN-MAGNITUDE
+002660         MOVE 18446744073709551615 TO WS-UN-MAX-MAGNITUDE
+002670     ELSE
+002680         MOVE 4294967296 TO WS-TC-MODULUS
+002690         MOVE 2147483647 TO WS-TC-MAX-MAGNITUDE
+002700         MOVE 2147483648 TO WS-TC-MIN-MAGNITUDE
+002710         MOVE 4294967295 TO WS-UN-MAX-MAGNITUDE
+002720     END-IF.
+002730     EVALUATE TRUE
+002740         WHEN RADIX-IS-BINARY AND WIDTH-IS-64
+002750             MOVE 64 TO WS-DIGIT-WIDTH
+002760         WHEN RADIX-IS-BINARY
+002770             MOVE 32 TO WS-DIGIT-WIDTH
+002780         WHEN RADIX-IS-OCTAL AND WIDTH-IS-64
+002790             MOVE 22 TO WS-DIGIT-WIDTH
+002800         WHEN RADIX-IS-OCTAL
+002810             MOVE 11 TO WS-DIGIT-WIDTH
+002820         WHEN RADIX-IS-HEX AND WIDTH-IS-64
+002830             MOVE 16 TO WS-DIGIT-WIDTH
+002840         WHEN OTHER
+002850             MOVE 8 TO WS-DIGIT-WIDTH
+002860     END-EVALUATE.
+002870 2110-EXIT.
+002880     EXIT.
+002890*----------------------------------------------------------------
+002900*2120-VALIDATE-FORWARD - THE TYPED VALUE MUST BE A 10-DIGIT
+002910*    UNSIGNED NUMBER THAT ALSO FITS THE SELECTED SIGN MODE AND
+002920*    WIDTH, THE SAME RULES PROGRAM B'S 2200-VALIDATE-INPUT
+002930*    APPLIES TO IN-RAW-VALUE - UN AND SM ARE CHECKED AGAINST A
+002940*    SINGLE MAGNITUDE BOUND, BUT TC IS ASYMMETRIC (THE NEGATIVE
+002950*    SIDE CAN HOLD ONE MORE VALUE THAN THE POSITIVE SIDE) SO
+002960*    THE SIGN MUST BE KNOWN BEFORE THE RIGHT BOUND CAN BE
+002970*    PICKED.
+002980*----------------------------------------------------------------
+002990 2120-VALIDATE-FORWARD.
+003000     IF WS-REQ-VALUE-TEXT (1:10) IS NOT NUMERIC
+003010         SET REQUEST-IS-INVALID TO TRUE
+003020         MOVE "VALUE NOT VALID 10-DIGIT UNSIGNED NUMBER"
+003030             TO WS-ERROR-MSG
+003040     ELSE IF SIGN-MODE-UNSIGNED AND WS-REQ-VALUE-SIGN = '-'
+003050         SET REQUEST-IS-INVALID TO TRUE
+003060         MOVE "NEGATIVE VALUE INVALID IN UNSIGNED MODE"
+003070             TO WS-ERROR-MSG
+003080     ELSE
+003090         MOVE WS-REQ-VALUE-TEXT (1:10) TO WS-X
+003100         IF SIGN-MODE-UNSIGNED AND WS-X > WS-UN-MAX-MAGNITUDE
+003110             SET REQUEST-IS-INVALID TO TRUE
+003120             MOVE "VALUE EXCEEDS SELECTED WIDTH"
+003130                 TO WS-ERROR-MSG
+003140         ELSE IF SIGN-MODE-SIGN-MAGNITUDE
+003150             AND WS-X > WS-TC-MAX-MAGNITUDE
+003160             SET REQUEST-IS-INVALID TO TRUE
+003170             MOVE "VALUE EXCEEDS SELECTED WIDTH"
+003180                 TO WS-ERROR-MSG
+003190         ELSE IF SIGN-MODE-TWOS-COMPLEMENT
+003200             IF WS-REQ-VALUE-SIGN = '-'
+003210                 IF WS-X > WS-TC-MIN-MAGNITUDE
+003220                     SET REQUEST-IS-INVALID TO TRUE
+003230                     MOVE "VALUE EXCEEDS TWOS-COMPLEMENT WIDTH"
+003240                         TO WS-ERROR-MSG
+003250                 END-IF
+003260             ELSE
+003270                 IF WS-X > WS-TC-MAX-MAGNITUDE
+003280                     SET REQUEST-IS-INVALID TO TRUE
+003290                     MOVE "VALUE EXCEEDS TWOS-COMPLEMENT WIDTH"
+003300                         TO WS-ERROR-MSG
+003310                 END-IF
+003320             END-IF
+003330         END-IF
+003340     END-IF.
+003350 2120-EXIT.
+003360     EXIT.
+003370*----------------------------------------------------------------
+003380*2130-VALIDATE-REVERSE - THE TYPED VALUE MUST BE WS-DIGIT-WIDTH
+003390*    CHARACTERS, EVERY ONE A VALID DIGIT FOR THE SELECTED
+003400*    RADIX, THE SAME RULE AS PROGRAM B'S 2400-VALIDATE-REVERSE.
+003410*----------------------------------------------------------------
+003420 2130-VALIDATE-REVERSE.
+003430     SET NO-DIGIT-BAD TO TRUE.
+003440     PERFORM 2140-CHECK-POSITION THRU 2140-EXIT
+003450         VARYING WS-POS FROM 1 BY 1
+003460         UNTIL WS-POS > WS-DIGIT-WIDTH.
+003470     IF ANY-DIGIT-BAD
+003480         SET REQUEST-IS-INVALID TO TRUE
+003490         MOVE "VALUE NOT VALID FOR THE SELECTED RADIX"
+003500             TO WS-ERROR-MSG
+003510     END-IF.
+003520 2130-EXIT.
+003530     EXIT.
+003540 2140-CHECK-POSITION.
+003550     MOVE WS-REQ-VALUE-TEXT (WS-POS:1) TO WS-CHECK-CHAR.
+003560     SET DIGIT-NOT-FOUND TO TRUE.
+003570     PERFORM 2150-CHECK-TABLE THRU 2150-EXIT
+003580         VARYING WS-TBL-IDX FROM 1 BY 1
+003590         UNTIL WS-TBL-IDX > PARM-RADIX OR DIGIT-IS-FOUND.
+003600     IF NOT DIGIT-IS-FOUND
+003610         SET ANY-DIGIT-BAD TO TRUE
+003620     END-IF.
+003630 2140-EXIT.
+003640     EXIT.
+003650 2150-CHECK-TABLE.
+003660     IF WS-CHECK-CHAR = WS-RADIX-DIGIT (WS-TBL-IDX)
+003670         SET DIGIT-IS-FOUND TO TRUE
+003680     END-IF.
+003690 2150-EXIT.
+003700     EXIT.
+003710*----------------------------------------------------------------
+003720*3000-CONVERT-VALUE - DISPATCH TO THE FORWARD OR REVERSE
+003730*    CONVERSION, THE SAME ALGORITHM AS PROGRAM B'S 3000/4000.
+003740*----------------------------------------------------------------
+003750 3000-CONVERT-VALUE.
+003760     IF MODE-IS-FORWARD
+003770         MOVE WS-REQ-VALUE-SIGN TO WS-SIGN-SWITCH
+003780         PERFORM 3100-CONVERT-TO-RADIX THRU 3100-EXIT
+003790     ELSE
+003800         PERFORM 3500-CONVERT-TO-DECIMAL THRU 3500-EXIT
+003810     END-IF.
+003820 3000-EXIT.
+003830     EXIT.
+003840*----------------------------------------------------------------
+003850*3100-CONVERT-TO-RADIX - BUILD THE RESULT FOR THE SELECTED SIGN
+003860*    CONVENTION AND RADIX, THEN ZERO-PAD IT TO WS-DIGIT-WIDTH.
+003870*----------------------------------------------------------------
+003880 3100-CONVERT-TO-RADIX.
+003890     MOVE SPACES TO WS-RESULT-VALUE.
+003900     EVALUATE TRUE
+003910         WHEN SIGN-MODE-TWOS-COMPLEMENT AND VALUE-IS-NEGATIVE
+003920             MOVE SPACE TO WS-RESULT-SIGN
+003930             PERFORM 3300-BUILD-TWOS-COMPLEMENT THRU 3300-EXIT
+003940         WHEN SIGN-MODE-TWOS-COMPLEMENT
+003950             MOVE SPACE TO WS-RESULT-SIGN
+003960             PERFORM 3200-DIVIDE-LOOP THRU 3200-EXIT
+003970                 UNTIL WS-X = ZERO
+003980         WHEN SIGN-MODE-SIGN-MAGNITUDE
+003990             MOVE WS-SIGN-SWITCH TO WS-RESULT-SIGN
+004000             PERFORM 3200-DIVIDE-LOOP THRU 3200-EXIT
+004010                 UNTIL WS-X = ZERO
+004020         WHEN OTHER
+004030             MOVE SPACE TO WS-RESULT-SIGN
+004040             PERFORM 3200-DIVIDE-LOOP THRU 3200-EXIT
+004050                 UNTIL WS-X = ZERO
+004060     END-EVALUATE.
+004070     PERFORM 3400-PAD-TO-WIDTH THRU 3400-EXIT.
+004080 3100-EXIT.
+004090     EXIT.
+004100 3200-DIVIDE-LOOP.
+004110     DIVIDE WS-X BY PARM-RADIX GIVING WS-X REMAINDER WS-Y.
+004120     ADD 1 WS-Y GIVING WS-DIGIT-POS.
+004130     MOVE SPACES TO WS-RESULT-WORK.
+004140     STRING WS-RADIX-DIGIT (WS-DIGIT-POS) DELIMITED BY SIZE
+004150         WS-RESULT-VALUE      DELIMITED BY SPACE
+004160         INTO WS-RESULT-WORK
+004170     END-STRING.
+004180     MOVE WS-RESULT-WORK TO WS-RESULT-VALUE.
+004190 3200-EXIT.
+004200     EXIT.
+004210 3300-BUILD-TWOS-COMPLEMENT.
+004220     SUBTRACT WS-X FROM WS-TC-MODULUS GIVING WS-X.
+004230     PERFORM 3200-DIVIDE-LOOP THRU 3200-EXIT
+004240         UNTIL WS-X = ZERO.
+004250 3300-EXIT.
+004260     EXIT.
+004270 3400-PAD-TO-WIDTH.
+004280     MOVE ZERO TO WS-RESULT-LEN.
+004290     INSPECT WS-RESULT-VALUE TALLYING WS-RESULT-LEN
+004300         FOR CHARACTERS BEFORE INITIAL SPACE.
+004310     PERFORM 3410-PAD-ONE-ZERO THRU 3410-EXIT
+004320         UNTIL WS-RESULT-LEN >= WS-DIGIT-WIDTH.
+004330 3400-EXIT.
+004340     EXIT.
+004350 3410-PAD-ONE-ZERO.
+004360     MOVE SPACES TO WS-RESULT-WORK.
+004370     STRING '0'               DELIMITED BY SIZE
+004380         WS-RESULT-VALUE      DELIMITED BY SPACE
+004390         INTO WS-RESULT-WORK
+004400     END-STRING.
+004410     MOVE WS-RESULT-WORK TO WS-RESULT-VALUE.
+004420     ADD 1 TO WS-RESULT-LEN.
+004430 3410-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------------
+004460*3500-CONVERT-TO-DECIMAL - REBUILD THE DECIMAL VALUE FROM THE
+004470*    TYPED RADIX STRING, THE SAME ALGORITHM AS PROGRAM B'S
+004480*    4000-CONVERT-TO-DECIMAL. WS-REV-ACCUM IS THE FULL UNSIGNED
+004490*    MAGNITUDE REPRESENTED BY THE DIGITS REGARDLESS OF RADIX, SO
+004500*    IN TWOS-COMPLEMENT MODE THE SIGN IS DECIDED BY COMPARING IT
+004510*    AGAINST THE WIDTH'S TWOS-COMPLEMENT MINIMUM MAGNITUDE, NOT
+004520*    BY THE LEADING DIGIT - A LEADING-DIGIT TEST ONLY WORKS WHEN
+004530*    WS-DIGIT-WIDTH DIGITS DIVIDE THE BIT WIDTH EVENLY (TRUE FOR
+004540*    BINARY AND HEX, FALSE FOR OCTAL - 11 OCTAL DIGITS COVER 33
+004550*    BITS, NOT 32).
+004560*----------------------------------------------------------------
+004570 3500-CONVERT-TO-DECIMAL.
+004580     MOVE ZERO TO WS-REV-ACCUM.
+004590     PERFORM 3600-ACCUM-DIGIT THRU 3600-EXIT
+004600         VARYING WS-POS FROM 1 BY 1
+004610             UNTIL WS-POS > WS-DIGIT-WIDTH.
+004620     EVALUATE TRUE
+004630         WHEN SIGN-MODE-TWOS-COMPLEMENT
+004640             AND WS-REV-ACCUM >= WS-TC-MIN-MAGNITUDE
+004650             SUBTRACT WS-REV-ACCUM FROM WS-TC-MODULUS
+004660                 GIVING WS-REV-MAGNITUDE
+004670             MOVE '-' TO WS-REV-SIGN-SWITCH
+004680         WHEN SIGN-MODE-SIGN-MAGNITUDE AND WS-REQ-VALUE-SIGN = '-'
+004690             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+004700             MOVE '-' TO WS-REV-SIGN-SWITCH
+004710         WHEN SIGN-MODE-SIGN-MAGNITUDE
+004720             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+004730             MOVE '+' TO WS-REV-SIGN-SWITCH
+004740         WHEN OTHER
+004750             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+004760             MOVE SPACE TO WS-REV-SIGN-SWITCH
+004770     END-EVALUATE.
+004780     MOVE WS-REV-MAGNITUDE TO WS-REV-DEC-VALUE.
+004790 3500-EXIT.
+004800     EXIT.
+004810 3600-ACCUM-DIGIT.
+004820     MULTIPLY WS-REV-ACCUM BY PARM-RADIX GIVING WS-REV-ACCUM.
+004830     PERFORM 3700-FIND-DIGIT-VALUE THRU 3700-EXIT.
+004840     ADD WS-DIGIT-VALUE TO WS-REV-ACCUM.
+004850 3600-EXIT.
+004860     EXIT.
+004870*----------------------------------------------------------------
+004880*3700-FIND-DIGIT-VALUE - LOOK UP THE NUMERIC VALUE OF THE
+004890*    CHARACTER AT WS-REQ-VALUE-TEXT (WS-POS:1). THE INPUT WAS
+004900*    ALREADY VALIDATED BY 2130, SO A MATCH IS ALWAYS FOUND.
+004910*----------------------------------------------------------------
+004920 3700-FIND-DIGIT-VALUE.
+004930     MOVE WS-REQ-VALUE-TEXT (WS-POS:1) TO WS-CHECK-CHAR.
+004940     MOVE ZERO TO WS-DIGIT-VALUE.
+004950     SET DIGIT-NOT-FOUND TO TRUE.
+004960     PERFORM 3710-MATCH-DIGIT THRU 3710-EXIT
+004970         VARYING WS-TBL-IDX FROM 1 BY 1
+004980         UNTIL WS-TBL-IDX > 16 OR DIGIT-IS-FOUND.
+004990 3700-EXIT.
+005000     EXIT.
+005010 3710-MATCH-DIGIT.
+005020     IF WS-CHECK-CHAR = WS-RADIX-DIGIT (WS-TBL-IDX)
+005030         SET DIGIT-IS-FOUND TO TRUE
+005040         SUBTRACT 1 FROM WS-TBL-IDX GIVING WS-DIGIT-VALUE
+005050     END-IF.
+005060 3710-EXIT.
+005070     EXIT.
+005080*----------------------------------------------------------------
+005090*4000-SEND-RESPONSE - DISPLAY THE CONVERSION RESULT AND THE
+005100*    DIGIT (BIT, FOR BINARY) COUNT SO THE OPERATOR CAN SEE AT
+005110*    A GLANCE HOW WIDE THE RESULT IS.
+005120*----------------------------------------------------------------
+005130 4000-SEND-RESPONSE.
+005140     IF MODE-IS-FORWARD
+005150         STRING WS-RESULT-SIGN DELIMITED BY SIZE
+005160             WS-RESULT-VALUE   DELIMITED BY SIZE
+005170             INTO WS-RESP-RESULT
+005180         END-STRING
+005190     ELSE
+005200         MOVE WS-REV-SIGN-SWITCH TO WS-RESP-RESULT (1:1)
+005210         MOVE WS-REV-DEC-VALUE TO WS-RESP-RESULT (2:20)
+005220     END-IF.
+005230     MOVE WS-DIGIT-WIDTH TO WS-RESP-DIGIT-WIDTH.
+005240     EXEC CICS SEND TEXT
+005250         FROM(WS-RESPONSE-TEXT)
+005260         LENGTH(100)
+005270         ERASE
+005280     END-EXEC.
+005290 4000-EXIT.
+005300     EXIT.
+005310*----------------------------------------------------------------
+005320*4100-SEND-ERROR - DISPLAY WHY THE REQUEST WAS REJECTED.
+005330*----------------------------------------------------------------
+005340 4100-SEND-ERROR.
+005350     MOVE WS-ERROR-MSG TO WS-ERR-MESSAGE.
+005360     EXEC CICS SEND TEXT
+005370         FROM(WS-ERROR-TEXT)
+005380         LENGTH(50)
+005390         ERASE
+005400     END-EXEC.
+005410 4100-EXIT.
+005420     EXIT.
+005430*----------------------------------------------------------------
+005440*5000-WRITE-AUDIT - LOG THIS REQUEST TO THE AUDTQ TRANSIENT DATA
+005450*    QUEUE, VALID OR NOT, WITH THE OPERATOR, TERMINAL, TIME,
+005460*    AND THE INPUT/OUTPUT VALUES, FOR A TRACEABLE AUDIT TRAIL.
+005470*----------------------------------------------------------------
+005480 5000-WRITE-AUDIT.
+005490     EXEC CICS ASSIGN
+005500         ABSTIME(WS-ABSTIME)
+005510     END-EXEC.
+005520     EXEC CICS FORMATTIME
+005530         ABSTIME(WS-ABSTIME)
+005540         YYYYMMDD(WS-DATE-STAMP)
+005550         TIME(WS-TIME-STAMP)
+005560     END-EXEC.
+005570     STRING WS-DATE-STAMP DELIMITED BY SIZE
+005580         WS-TIME-STAMP     DELIMITED BY SIZE
+005590         INTO AUD-TIMESTAMP
+005600     END-STRING.
+005610     EXEC CICS ASSIGN
+005620         OPERID(AUD-OPERATOR-ID)
+005630     END-EXEC.
+005640     MOVE EIBTRMID TO AUD-TERM-ID.
+005650     MOVE PARM-MODE TO AUD-DIRECTION.
+005660     MOVE PARM-SIGN-MODE TO AUD-SIGN-MODE.
+005670     MOVE PARM-RADIX TO AUD-RADIX.
+005680     MOVE PARM-WIDTH TO AUD-WIDTH.
+005690     STRING WS-REQ-VALUE-SIGN DELIMITED BY SIZE
+005700         WS-REQ-VALUE-TEXT (1:64) DELIMITED BY SIZE
+005710         INTO AUD-INPUT-VALUE
+005720     END-STRING.
+005730     IF REQUEST-IS-VALID
+005740         MOVE ZERO TO AUD-RETURN-CODE
+005750         MOVE WS-DIGIT-WIDTH TO AUD-DIGIT-WIDTH
+005760         IF MODE-IS-FORWARD
+005770             STRING WS-RESULT-SIGN DELIMITED BY SIZE
+005780                 WS-RESULT-VALUE (1:64) DELIMITED BY SIZE
+005790                 INTO AUD-OUTPUT-VALUE
+005800             END-STRING
+005810         ELSE
+005820             MOVE WS-REV-SIGN-SWITCH TO AUD-OUTPUT-VALUE (1:1)
+005830             MOVE WS-REV-DEC-VALUE TO AUD-OUTPUT-VALUE (2:20)
+005840         END-IF
+005850     ELSE
+005860         MOVE 4 TO AUD-RETURN-CODE
+005870         MOVE ZERO TO AUD-DIGIT-WIDTH
+005880         MOVE WS-ERROR-MSG TO AUD-OUTPUT-VALUE (1:40)
+005890     END-IF.
+005900     EXEC CICS WRITEQ TD
+005910         QUEUE('AUDTQ')
+005920         FROM(WS-AUDIT-RECORD)
+005930         LENGTH(186)
+005940     END-EXEC.
+005950 5000-EXIT.
+005960     EXIT.
+005970 9999-EXIT.
+005980     GOBACK.
