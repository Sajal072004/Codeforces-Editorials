@@ -1,17 +1,914 @@
-       Program-ID.B.
-       Data	Division.
-       Working-Storage	Section.
-       77	T	Pic	X(99).
-       77	X	Pic	9(10).
-       77	A	Pic	X(99).
-       77	Y	Pic 9(1).
-       Procedure Division.
-       Accept	T.
-       Move	T	to	X.
-       Perform until X=0
-       	Divide	X by 2 giving X	Remainder Y
-       	String	Y A into T
-       	Move T to A
-       End-perform.
-       Display	A.
-       Stop	Run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. B.
+000030 AUTHOR. D. K. WHITFIELD.
+000040 INSTALLATION. OPERATIONS SUPPORT - BATCH CONVERSION UNIT.
+000050 DATE-WRITTEN. 01/15/2003.
+000060 DATE-COMPILED.
+000070*    -------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    01/15/2003 DKW   ORIGINAL CODING - SINGLE VALUE DECIMAL
+000120*                     TO BINARY CONVERSION VIA ACCEPT/DISPLAY.
+000130*    02/10/2024 DKW   CONVERTED TO FILE-DRIVEN BATCH MODE. READS
+000140*                     INFILE (ONE DECIMAL VALUE PER RECORD) AND
+000150*                     WRITES OUTFILE (ONE BINARY RESULT PER
+000160*                     RECORD) SO A FULL EXTRACT CAN BE RUN IN
+000170*                     ONE JOB STEP INSTEAD OF ONE VALUE AT A TIME.
+000180*    02/17/2024 DKW   ADDED INPUT VALIDATION AHEAD OF THE CONVERT
+000190*                     STEP. RECORDS THAT ARE NOT A VALID 10-DIGIT
+000200*                     UNSIGNED NUMBER ARE WRITTEN TO REJFILE WITH
+000210*                     THE BAD VALUE AND A REASON INSTEAD OF BEING
+000220*                     FED TO THE CONVERSION ROUTINE.
+000230*    02/24/2024 DKW   ADDED A LEADING SIGN TO THE INPUT RECORD AND
+000240*                     A PARM-SELECTABLE SIGN CONVENTION (PARMLAY
+000250*                     COPYBOOK). PARM-SIGN-MODE OF SM PRODUCES A
+000260*                     SIGN-AND-MAGNITUDE RESULT, TC PRODUCES A
+000270*                     TWOS-COMPLEMENT RESULT, UN (DEFAULT) KEEPS
+000280*                     THE ORIGINAL UNSIGNED BEHAVIOUR. THE TWOS-
+000290*                     COMPLEMENT FORM USES A FIXED 32-BIT WIDTH
+000300*                     UNTIL THE WIDTH OPTION IS ADDED.
+000310*    03/02/2024 DKW   RESULT IS NOW ZERO-PADDED TO A FIXED, PARM-
+000320*                     SELECTABLE WIDTH (32 OR 64 BITS, PARM-WIDTH
+000330*                     IN PARMLAY) FOR EVERY SIGN CONVENTION, NOT
+000340*                     JUST TWOS-COMPLEMENT, SO OUTPUT LINES UP
+000350*                     COLUMN-BY-COLUMN IN A REPORT. WS-X IS NOW
+000360*                     PIC 9(20) SO A 64-BIT TWOS-COMPLEMENT VALUE
+000370*                     CAN BE BUILT WITHOUT OVERFLOW.
+000380*    03/09/2024 DKW   ADDED A REVERSE MODE (PARM-MODE OF R) THAT
+000390*                     TAKES THE BINARY STRING LAYOUT PRODUCED BY
+000400*                     FORWARD MODE AND RECOMPUTES THE DECIMAL
+000410*                     VALUE, FOR RECONCILING A RESULT BACK TO ITS
+000420*                     SOURCE RECORD. PARM-MODE OF F (DEFAULT) IS
+000430*                     THE ORIGINAL DECIMAL-TO-BINARY DIRECTION.
+000440*    03/16/2024 DKW   ADDED PARM-RADIX (2, 8 OR 16) SO THE SAME
+000450*                     PROGRAM COVERS BINARY, OCTAL AND HEX IN
+000460*                     BOTH DIRECTIONS. HEX DIGITS A-F COME FROM
+000470*                     WS-RADIX-DIGIT-TABLE. THE DISPLAYED RESULT
+000480*                     IS NOW PADDED TO WS-DIGIT-WIDTH, THE NUMBER
+000490*                     OF RADIX DIGITS THAT REPRESENT PARM-WIDTH
+000500*                     BITS (E.G. 8 HEX DIGITS FOR 32 BITS), NOT
+000510*                     THE RAW BIT COUNT.
+000520*    03/23/2024 DKW   ADDED A TRAILER RECORD TO OUTFILE (OUT-
+000530*                     TRAILER-VIEW) CARRYING RUN CONTROL TOTALS -
+000540*                     RECORDS READ, CONVERTED AND REJECTED, AND
+000550*                     THE MINIMUM AND MAXIMUM DECIMAL VALUE SEEN -
+000560*                     SO A DOWNSTREAM STEP CAN BALANCE THE RUN
+000570*                     WITHOUT RECOUNTING OUTFILE AND REJFILE.
+000580*    03/30/2024 DKW   ADDED CHECKPOINT/RESTART. CKPTFILE GETS A
+000590*                     RECORD EVERY WS-CKPT-INTERVAL INPUT RECORDS
+000600*                     SHOWING THE RUN TOTALS AS OF THAT RECORD.
+000610*                     PARM-RESTART OF Y (PARMLAY) TELLS 1000-
+000620*                     INITIALIZE TO READ THE LAST CHECKPOINT,
+000630*                     RESTORE THE COUNTERS FROM IT, SKIP INFILE
+000640*                     BACK UP TO THAT RECORD, AND EXTEND (RATHER
+000650*                     THAN RECREATE) OUTFILE/REJFILE, SO A
+000660*                     MIDNIGHT ABEND ON A LARGE EXTRACT DOES NOT
+000670*                     FORCE A FULL RERUN FROM RECORD ONE.
+000680*    04/06/2024 DKW   MOVED THE RADIX DIGIT TABLE OUT TO THE
+000690*                     RADIXTBL COPYBOOK SO THE NEW BONLINE
+000700*                     ONLINE INQUIRY TRANSACTION USES THE SAME
+000710*                     DIGIT MAPPING AS THIS PROGRAM. NO CHANGE
+000720*                     IN BEHAVIOUR.
+000730*    04/20/2024 DKW   ADDED THE MISSING UN/SM/POSITIVE-TC WIDTH
+000740*                     CHECKS TO 2200-VALIDATE-INPUT AND CORRECTED
+000750*                     THE NEGATIVE TWOS-COMPLEMENT BOUND, WHICH
+000760*                     HAD BEEN REJECTING THE ONE LEGITIMATE VALUE
+000770*                     (THE WIDTH'S MINIMUM) ONE MAGNITUDE PAST
+000780*                     THE POSITIVE MAXIMUM.
+000790*    04/27/2024 DKW   1220-TRUNCATE-OUTPUT-FILES NOW CUTS
+000800*                     OUTFILE/REJFILE BACK TO THE LAST
+000810*                     CHECKPOINT'S COUNTS (VIA THE OUTSCR/REJSCR
+000820*                     SCRATCH FILES) BEFORE A RESTART REOPENS
+000830*                     THEM EXTEND, SO WS-CKPT-INTERVAL CAN STAY
+000840*                     AT A REAL INTERVAL INSTEAD OF CHECKPOINTING
+000850*                     EVERY RECORD TO AVOID A MID-INTERVAL
+000860*                     ABEND'S PARTIAL INTERVAL BEING WRITTEN
+000870*                     TWICE ON RESTART. ALSO CORRECTED THE
+000880*                     REVERSE TWOS-COMPLEMENT SIGN TEST IN 4000-
+000890*                     CONVERT-TO-DECIMAL, WHICH COMPARED THE
+000900*                     LEADING RADIX DIGIT AGAINST HALF THE RADIX
+000910*                     - AN APPROXIMATION THAT BROKE FOR OCTAL,
+000920*                     WHERE WS-DIGIT-WIDTH DIGITS DO NOT DIVIDE
+000930*                     THE BIT WIDTH EVENLY. THE SIGN IS NOW
+000940*                     DECIDED BY COMPARING THE FULL RECONSTRUCTED
+000950*                     MAGNITUDE AGAINST THE WIDTH'S TWOS-
+000960*                     COMPLEMENT MINIMUM, WHICH IS EXACT FOR
+000970*                     EVERY SUPPORTED RADIX.
+000980*    -------------------------------------------------------
+000990 ENVIRONMENT DIVISION.
+001000 CONFIGURATION SECTION.
+001010     SOURCE-COMPUTER. IBM-370.
+001020     OBJECT-COMPUTER. IBM-370.
+001030 INPUT-OUTPUT SECTION.
+001040 FILE-CONTROL.
+001050*    INPUT  - ONE SIGNED DECIMAL VALUE PER 80-BYTE RECORD.
+001060     SELECT INFILE ASSIGN TO "INFILE"
+001070         ORGANIZATION IS SEQUENTIAL.
+001080*    OUTPUT - ONE CONVERSION RESULT PER 80-BYTE RECORD.
+001090     SELECT OUTFILE ASSIGN TO "OUTFILE"
+001100         ORGANIZATION IS SEQUENTIAL.
+001110*    REJECT LOG - BAD INPUT VALUES AND THE REASON THEY FAILED.
+001120     SELECT REJFILE ASSIGN TO "REJFILE"
+001130         ORGANIZATION IS SEQUENTIAL.
+001140*    CHECKPOINT FILE - RUN TOTALS AS OF THE LAST CHECKPOINT,
+001150*    READ BACK ON A PARM-RESTART OF Y TO RESUME A FAILED RUN.
+001160     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+001170         ORGANIZATION IS SEQUENTIAL.
+001180*    SCRATCH COPIES OF OUTFILE/REJFILE USED ONLY ON A RESTART,
+001190*    BY 1220-TRUNCATE-OUTPUT-FILES, TO DROP ANY DETAIL RECORDS
+001200*    WRITTEN PAST THE LAST CHECKPOINT BY THE RUN BEING RESUMED.
+001210     SELECT OUTSCR ASSIGN TO "OUTSCR"
+001220         ORGANIZATION IS SEQUENTIAL.
+001230     SELECT REJSCR ASSIGN TO "REJSCR"
+001240         ORGANIZATION IS SEQUENTIAL.
+001250 DATA DIVISION.
+001260 FILE SECTION.
+001270 FD  INFILE
+001280     RECORDING MODE IS F
+001290     LABEL RECORDS ARE STANDARD
+001300     RECORD CONTAINS 80 CHARACTERS.
+001310*    RAW VIEW IS VALIDATED BEFORE THE NUMERIC VIEW IS TRUSTED.
+001320*    IN-RAW-SIGN IS '+', '-' OR SPACE (SPACE = POSITIVE).
+001330 01  INFILE-RECORD.
+001340     05  IN-RAW-SIGN                PIC X(01).
+001350     05  IN-RAW-VALUE               PIC X(10).
+001360     05  FILLER                     PIC X(69).
+001370 01  IN-NUMERIC-VIEW REDEFINES INFILE-RECORD.
+001380     05  IN-NUM-SIGN                PIC X(01).
+001390     05  IN-DEC-VALUE               PIC 9(10).
+001400     05  FILLER                     PIC X(69).
+001410*    REVERSE-MODE VIEW - A CONVERSION RESULT STRING BEING FED
+001420*    BACK IN FOR RECONCILIATION (PARM-MODE OF R).
+001430 01  IN-REVERSE-VIEW REDEFINES INFILE-RECORD.
+001440     05  IN-REV-SIGN                PIC X(01).
+001450     05  IN-REV-VALUE               PIC X(64).
+001460     05  FILLER                     PIC X(15).
+001470 FD  OUTFILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD
+001500     RECORD CONTAINS 80 CHARACTERS.
+001510*    OUT-CONVENTION LABELS WHICH SIGN CONVENTION PRODUCED THE
+001520*    RESULT - UN, SM OR TC. OUT-RADIX LABELS THE BASE - 02, 08
+001530*    OR 16.
+001540 01  OUTFILE-RECORD.
+001550     05  OUT-CONVENTION             PIC X(02).
+001560     05  FILLER                     PIC X(01).
+001570     05  OUT-RADIX                  PIC 9(02).
+001580     05  FILLER                     PIC X(01).
+001590     05  OUT-SIGN                   PIC X(01).
+001600     05  FILLER                     PIC X(01).
+001610     05  OUT-BIN-VALUE              PIC X(64).
+001620     05  FILLER                     PIC X(08).
+001630*    REVERSE-MODE VIEW - THE RECOMPUTED DECIMAL VALUE.
+001640 01  OUT-REVERSE-VIEW REDEFINES OUTFILE-RECORD.
+001650     05  OUT-REV-CONVENTION         PIC X(02).
+001660     05  FILLER                     PIC X(01).
+001670     05  OUT-REV-RADIX              PIC 9(02).
+001680     05  FILLER                     PIC X(01).
+001690     05  OUT-REV-SIGN               PIC X(01).
+001700     05  FILLER                     PIC X(01).
+001710     05  OUT-REV-DEC-VALUE          PIC 9(20).
+001720     05  FILLER                     PIC X(52).
+001730*    TRAILER VIEW - ONE RUN CONTROL RECORD WRITTEN AFTER THE
+001740*    LAST DETAIL RECORD. OUT-TRL-ID OF 'TR' TELLS IT APART
+001750*    FROM A DETAIL RECORD'S SIGN-CONVENTION CODE (UN/SM/TC).
+001760 01  OUT-TRAILER-VIEW REDEFINES OUTFILE-RECORD.
+001770     05  OUT-TRL-ID                 PIC X(02).
+001780     05  FILLER                     PIC X(01).
+001790     05  OUT-TRL-REC-COUNT          PIC 9(07).
+001800     05  FILLER                     PIC X(01).
+001810     05  OUT-TRL-CONVERT-COUNT      PIC 9(07).
+001820     05  FILLER                     PIC X(01).
+001830     05  OUT-TRL-REJECT-COUNT       PIC 9(07).
+001840     05  FILLER                     PIC X(01).
+001850     05  OUT-TRL-MIN-VALUE          PIC 9(20).
+001860     05  FILLER                     PIC X(01).
+001870     05  OUT-TRL-MAX-VALUE          PIC 9(20).
+001880     05  FILLER                     PIC X(12).
+001890 FD  REJFILE
+001900     RECORDING MODE IS F
+001910     LABEL RECORDS ARE STANDARD
+001920     RECORD CONTAINS 80 CHARACTERS.
+001930 01  REJFILE-RECORD.
+001940     05  REJ-REC-NO                 PIC 9(07).
+001950     05  FILLER                     PIC X(01).
+001960     05  REJ-BAD-VALUE              PIC X(20).
+001970     05  FILLER                     PIC X(01).
+001980     05  REJ-REASON                 PIC X(40).
+001990     05  FILLER                     PIC X(11).
+002000 FD  CKPTFILE
+002010     RECORDING MODE IS F
+002020     LABEL RECORDS ARE STANDARD
+002030     RECORD CONTAINS 80 CHARACTERS.
+002040*    ONE CHECKPOINT RECORD IS WRITTEN EVERY WS-CKPT-INTERVAL
+002050*    INPUT RECORDS, OVERWRITING THE PRIOR CONTENTS OF CKPTFILE
+002060*    (NOT APPENDED) SO THE FILE ALWAYS HOLDS ONLY THE LATEST
+002070*    CHECKPOINT A RESTART NEEDS.
+002080 01  CKPT-RECORD.
+002090     05  CKPT-REC-COUNT             PIC 9(07).
+002100     05  FILLER                     PIC X(01).
+002110     05  CKPT-CONVERT-COUNT         PIC 9(07).
+002120     05  FILLER                     PIC X(01).
+002130     05  CKPT-REJECT-COUNT          PIC 9(07).
+002140     05  FILLER                     PIC X(01).
+002150     05  CKPT-MIN-VALUE             PIC 9(20).
+002160     05  FILLER                     PIC X(01).
+002170     05  CKPT-MAX-VALUE             PIC 9(20).
+002180     05  FILLER                     PIC X(15).
+002190 FD  OUTSCR
+002200     RECORDING MODE IS F
+002210     LABEL RECORDS ARE STANDARD
+002220     RECORD CONTAINS 80 CHARACTERS.
+002230*    HOLDS A STRAIGHT COPY OF WHATEVER OUTFILE RECORDS ARE
+002240*    STILL GOOD AS OF THE LAST CHECKPOINT - SEE 1220-TRUNCATE-
+002250*    OUTPUT-FILES.
+002260 01  OUTSCR-RECORD               PIC X(80).
+002270 FD  REJSCR
+002280     RECORDING MODE IS F
+002290     LABEL RECORDS ARE STANDARD
+002300     RECORD CONTAINS 80 CHARACTERS.
+002310*    SAME PURPOSE AS OUTSCR, FOR REJFILE.
+002320 01  REJSCR-RECORD               PIC X(80).
+002330 WORKING-STORAGE SECTION.
+002340*    RUN-TIME PARAMETERS (SEE COPYBOOKS/PARMLAY.CPY). LOADED
+002350*    FROM LS-PARM-TEXT BELOW BY 1000-INITIALIZE.
+002360     COPY PARMLAY.
+002370*    DIGIT TABLE FOR THE SELECTED RADIX (SHARED WITH BONLINE
+002380*    VIA RADIXTBL SO BOTH PROGRAMS MAP THE SAME VALUE TO THE
+002390*    SAME DIGIT).
+002400     COPY RADIXTBL.
+002410*    RUN SWITCHES
+002420 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+002430 88  END-OF-INFILE                         VALUE 'Y'.
+002440 77  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+002450 88  INPUT-IS-VALID                        VALUE 'Y'.
+002460 88  INPUT-IS-INVALID                      VALUE 'N'.
+002470 77  WS-SIGN-SWITCH              PIC X(01) VALUE '+'.
+002480 88  VALUE-IS-NEGATIVE                     VALUE '-'.
+002490*    WORK FIELDS FOR THE DECIMAL-TO-RADIX ALGORITHM. WS-X IS
+002500*    RESET FOR EVERY RECORD SO NO STALE DIGITS CARRY FORWARD.
+002510*    WS-BIN-RESULT AND OUT-BIN-VALUE KEPT THEIR ORIGINAL NAMES
+002520*    WHEN RADIX STOPPED BEING BINARY-ONLY - THEY HOLD WHATEVER
+002530*    RADIX PARM-RADIX SELECTS. WS-BIN-WORK IS SCRATCH SPACE FOR
+002540*    BUILDING THE NEW VALUE OF WS-BIN-RESULT ONE DIGIT AT A
+002550*    TIME (STRING MAY NOT RELIABLY READ AND WRITE THE SAME
+002560*    FIELD IN ONE STATEMENT) - THE ORIGINAL ONE-SHOT VERSION OF
+002570*    THIS PROGRAM KEPT T AND A SEPARATE FOR THE SAME REASON.
+002580 77  WS-X                       PIC 9(20) VALUE ZERO.
+002590 77  WS-Y                       PIC 9(02) VALUE ZERO.
+002600 77  WS-DIGIT-POS               PIC 9(02) COMP VALUE ZERO.
+002610 77  WS-BIN-RESULT              PIC X(64) VALUE SPACES.
+002620 77  WS-BIN-WORK                PIC X(64) VALUE SPACES.
+002630 77  WS-BIN-LEN                 PIC 9(03) VALUE ZERO.
+002640*    TWOS-COMPLEMENT AND FIXED-WIDTH WORK FIELDS, SET AT RUN
+002650*    START FROM PARM-WIDTH AND PARM-RADIX BY 1100-EDIT-PARM.
+002660*    WS-DIGIT-WIDTH IS THE NUMBER OF PARM-RADIX DIGITS THAT
+002670*    REPRESENT WS-BIT-WIDTH BITS (E.G. 8 HEX DIGITS FOR 32
+002680*    BITS) - THAT IS THE LENGTH EVERY DISPLAYED RESULT IS
+002690*    PADDED TO, NOT THE RAW BIT COUNT.
+002700 77  WS-BIT-WIDTH                PIC 9(02) VALUE 32.
+002710 77  WS-DIGIT-WIDTH              PIC 9(02) VALUE 32.
+002720 77  WS-TC-MODULUS               PIC 9(20) VALUE ZERO.
+002730 77  WS-TC-MAX-MAGNITUDE         PIC 9(20) VALUE ZERO.
+002740*    A TWOS-COMPLEMENT WIDTH'S NEGATIVE END REACHES ONE
+002750*    MAGNITUDE FURTHER THAN ITS POSITIVE END (E.G. 32-BIT TC
+002760*    RUNS -2147483648 TO +2147483647) SINCE THE SIGN BIT ITSELF
+002770*    COSTS NOTHING ON THE NEGATIVE SIDE - WS-TC-MIN-MAGNITUDE
+002780*    IS HALF WS-TC-MODULUS, WS-TC-MAX-MAGNITUDE PLUS ONE.
+002790 77  WS-TC-MIN-MAGNITUDE         PIC 9(20) VALUE ZERO.
+002800*    LARGEST UNSIGNED VALUE WS-DIGIT-WIDTH DIGITS CAN HOLD -
+002810*    THE FULL MODULUS LESS ONE, SINCE UN DEVOTES NO POSITIONS
+002820*    TO A SIGN THE WAY SM/TC DO.
+002830 77  WS-UN-MAX-MAGNITUDE         PIC 9(20) VALUE ZERO.
+002840*    WORK FIELDS FOR THE REVERSE (RADIX-TO-DECIMAL) ALGORITHM
+002850 77  WS-POS                     PIC 9(02) VALUE ZERO.
+002860 77  WS-TBL-IDX                 PIC 9(02) COMP VALUE ZERO.
+002870 77  WS-CHECK-CHAR              PIC X(01) VALUE SPACE.
+002880 77  WS-DIGIT-VALUE             PIC 9(02) VALUE ZERO.
+002890 77  WS-DIGIT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+002900 88  DIGIT-IS-FOUND                        VALUE 'Y'.
+002910 88  DIGIT-NOT-FOUND                       VALUE 'N'.
+002920 77  WS-ANY-DIGIT-BAD-SWITCH    PIC X(01) VALUE 'N'.
+002930 88  ANY-DIGIT-BAD                         VALUE 'Y'.
+002940 88  NO-DIGIT-BAD                          VALUE 'N'.
+002950 77  WS-REV-ACCUM               PIC 9(20) VALUE ZERO.
+002960 77  WS-REV-MAGNITUDE           PIC 9(20) VALUE ZERO.
+002970 77  WS-REV-SIGN-SWITCH         PIC X(01) VALUE SPACE.
+002980*    VALIDATION WORK FIELDS
+002990 77  WS-REJECT-REASON           PIC X(40) VALUE SPACES.
+003000*    RUN COUNTERS AND CONTROL TOTALS FOR THE TRAILER RECORD.
+003010*    WS-MIN-VALUE STARTS HIGH SO THE FIRST CONVERTED RECORD
+003020*    ALWAYS BECOMES THE NEW MINIMUM.
+003030 77  WS-REC-COUNT               PIC 9(07) COMP VALUE ZERO.
+003040 77  WS-CONVERT-COUNT           PIC 9(07) COMP VALUE ZERO.
+003050 77  WS-REJECT-COUNT            PIC 9(07) COMP VALUE ZERO.
+003060 77  WS-TRACK-VALUE             PIC 9(20) VALUE ZERO.
+003070 77  WS-MIN-VALUE               PIC 9(20)
+003080         VALUE 99999999999999999999.
+003090 77  WS-MAX-VALUE               PIC 9(20) VALUE ZERO.
+003100*    CHECKPOINT/RESTART WORK FIELDS. A CHECKPOINT IS WRITTEN
+003110*    EVERY WS-CKPT-INTERVAL INPUT RECORDS; ON A RESTART RUN
+003120*    WS-RESTART-REC-COUNT (FROM THE CHECKPOINT JUST READ) IS
+003130*    HOW MANY INFILE RECORDS 1210-SKIP-PROCESSED-RECS RE-READS
+003140*    AND DISCARDS BEFORE NORMAL PROCESSING RESUMES. A MID-
+003150*    INTERVAL ABEND CAN LEAVE OUTFILE/REJFILE HOLDING MORE
+003160*    RECORDS THAN THE LAST CHECKPOINT ACCOUNTS FOR, SO 1220-
+003170*    TRUNCATE-OUTPUT-FILES CUTS THEM BACK TO THE CHECKPOINT'S
+003180*    OWN COUNTS BEFORE A RESTART RESUMES WRITING, RATHER THAN
+003190*    PAYING FOR A CHECKPOINT (AND THE FILE OPEN IT TAKES) ON
+003200*    EVERY SINGLE RECORD OF A LARGE EXTRACT.
+003210 77  WS-CKPT-INTERVAL            PIC 9(07) COMP VALUE 100.
+003220 77  WS-CKPT-QUOTIENT            PIC 9(07) COMP VALUE ZERO.
+003230 77  WS-CKPT-REMAINDER           PIC 9(07) COMP VALUE ZERO.
+003240 77  WS-RESTART-REC-COUNT        PIC 9(07) COMP VALUE ZERO.
+003250 77  WS-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+003260*    WORK FIELDS FOR 1220-TRUNCATE-OUTPUT-FILES, WHICH COPIES
+003270*    OUTFILE/REJFILE THROUGH A SCRATCH FILE TO DROP ANY DETAIL
+003280*    RECORDS WRITTEN PAST THE LAST CHECKPOINT BY THE ABENDED
+003290*    RUN BEFORE THIS RUN REOPENS THEM EXTEND.
+003300 77  WS-COPY-COUNT               PIC 9(07) COMP VALUE ZERO.
+003310 77  WS-COPY-EOF-SWITCH          PIC X(01) VALUE 'N'.
+003320 88  COPY-AT-END                           VALUE 'Y'.
+003330 88  COPY-NOT-AT-END                       VALUE 'N'.
+003340 LINKAGE SECTION.
+003350*    JOB STEP PARM, E.G. EXEC PGM=B,PARM='SM'.
+003360 01  LS-PARM-DATA.
+003370     05  LS-PARM-LENGTH             PIC S9(04) COMP.
+003380     05  LS-PARM-TEXT               PIC X(80).
+003390 PROCEDURE DIVISION USING LS-PARM-DATA.
+003400*================================================================
+003410*0000-MAINLINE - OVERALL CONTROL OF THE CONVERSION RUN.
+003420*================================================================
+003430 0000-MAINLINE.
+003440     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003450     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+003460         UNTIL END-OF-INFILE.
+003470     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+003480     GO TO 9999-EXIT.
+003490*----------------------------------------------------------------
+003500*1000-INITIALIZE - OPEN FILES, EDIT THE PARM, PRIME THE READ. ON
+003510*    A RESTART, THE CHECKPOINT IS READ AND OUTFILE/REJFILE ARE
+003520*    TRUNCATED BACK TO ITS COUNTS BEFORE THEY ARE REOPENED
+003530*    EXTEND, SO A MID-INTERVAL ABEND'S PARTIAL INTERVAL IS NOT
+003540*    WRITTEN TWICE.
+003550*----------------------------------------------------------------
+003560 1000-INITIALIZE.
+003570     OPEN INPUT INFILE.
+003580     MOVE LS-PARM-TEXT TO PARM-DATA.
+003590     PERFORM 1100-EDIT-PARM THRU 1100-EXIT.
+003600     IF RESTART-YES
+003610         PERFORM 1200-RESTART-FROM-CHECKPOINT THRU 1200-EXIT
+003620         PERFORM 1220-TRUNCATE-OUTPUT-FILES THRU 1220-EXIT
+003630         OPEN EXTEND OUTFILE
+003640         OPEN EXTEND REJFILE
+003650     ELSE
+003660         OPEN OUTPUT OUTFILE
+003670         OPEN OUTPUT REJFILE
+003680     END-IF.
+003690     PERFORM 2100-READ-INFILE THRU 2100-EXIT.
+003700 1000-EXIT.
+003710     EXIT.
+003720*----------------------------------------------------------------
+003730*1100-EDIT-PARM - DEFAULT AN UNRECOGNISED SIGN MODE, WIDTH,
+003740*    MODE, RADIX OR RESTART FLAG TO ITS ORIGINAL VALUE SO AN
+003750*    OLD, SHORTER PARM STRING STILL RUNS AS BEFORE. SET THE
+003760*    TWOS-COMPLEMENT MODULUS, MAXIMUM MAGNITUDE AND DIGIT WIDTH
+003770*    FOR THE CHOSEN WIDTH AND RADIX.
+003780*----------------------------------------------------------------
+003790 1100-EDIT-PARM.
+003800     IF NOT SIGN-MODE-SIGN-MAGNITUDE
+003810         AND NOT SIGN-MODE-TWOS-COMPLEMENT
+003820         MOVE 'UN' TO PARM-SIGN-MODE
+003830     END-IF.
+003840     IF NOT WIDTH-IS-32 AND NOT WIDTH-IS-64
+003850         MOVE 32 TO PARM-WIDTH
+003860     END-IF.
+003870     IF NOT MODE-IS-FORWARD AND NOT MODE-IS-REVERSE
+003880         MOVE 'F' TO PARM-MODE
+003890     END-IF.
+003900     IF NOT RADIX-IS-BINARY AND NOT RADIX-IS-OCTAL
+003910         AND NOT RADIX-IS-HEX
+003920         MOVE 2 TO PARM-RADIX
+003930     END-IF.
+003940     IF NOT RESTART-YES AND NOT RESTART-NO
+003950         MOVE 'N' TO PARM-RESTART
+003960     END-IF.
+003970     MOVE PARM-WIDTH TO WS-BIT-WIDTH.
+003980     IF WIDTH-IS-64
+003990         MOVE 18446744073709551616 TO WS-TC-MODULUS
+004000         MOVE 9223372036854775807 TO WS-TC-MAX-MAGNITUDE
+004010         MOVE 18446744073709551615 TO WS-UN-MAX-MAGNITUDE
+004020         MOVE 9223372036854775808 TO WS-TC-MIN-MAGNITUDE
+004030     ELSE
+004040         MOVE 4294967296 TO WS-TC-MODULUS
+004050         MOVE 2147483647 TO WS-TC-MAX-MAGNITUDE
+004060         MOVE 4294967295 TO WS-UN-MAX-MAGNITUDE
+004070         MOVE 2147483648 TO WS-TC-MIN-MAGNITUDE
+004080     END-IF.
+004090     EVALUATE TRUE
+004100         WHEN RADIX-IS-BINARY AND WIDTH-IS-64
+004110             MOVE 64 TO WS-DIGIT-WIDTH
+004120         WHEN RADIX-IS-BINARY
+004130             MOVE 32 TO WS-DIGIT-WIDTH
+004140         WHEN RADIX-IS-OCTAL AND WIDTH-IS-64
+004150             MOVE 22 TO WS-DIGIT-WIDTH
+004160         WHEN RADIX-IS-OCTAL
+004170             MOVE 11 TO WS-DIGIT-WIDTH
+004180         WHEN RADIX-IS-HEX AND WIDTH-IS-64
+004190             MOVE 16 TO WS-DIGIT-WIDTH
+004200         WHEN OTHER
+004210             MOVE 8 TO WS-DIGIT-WIDTH
+004220     END-EVALUATE.
+004230 1100-EXIT.
+004240     EXIT.
+004250*----------------------------------------------------------------
+004260*1200-RESTART-FROM-CHECKPOINT - READ THE LAST CHECKPOINT WRITTEN
+004270*    BY THE RUN BEING RESTARTED, RESTORE THE RUN COUNTERS FROM
+004280*    IT, AND RE-READ (AND DISCARD) THE INFILE RECORDS ALREADY
+004290*    ACCOUNTED FOR SO PROCESSING RESUMES RIGHT AFTER THEM. IF
+004300*    CKPTFILE IS EMPTY (NO CHECKPOINT WAS EVER WRITTEN) THE RUN
+004310*    COUNTERS STAY AT ZERO AND PROCESSING STARTS AT RECORD ONE,
+004320*    THE SAME AS A NORMAL RUN.
+004330*----------------------------------------------------------------
+004340 1200-RESTART-FROM-CHECKPOINT.
+004350     OPEN INPUT CKPTFILE.
+004360     READ CKPTFILE
+004370         AT END
+004380             CONTINUE
+004390         NOT AT END
+004400             MOVE CKPT-REC-COUNT TO WS-REC-COUNT
+004410             MOVE CKPT-REC-COUNT TO WS-RESTART-REC-COUNT
+004420             MOVE CKPT-CONVERT-COUNT TO WS-CONVERT-COUNT
+004430             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004440             IF CKPT-CONVERT-COUNT > ZERO
+004450                 MOVE CKPT-MIN-VALUE TO WS-MIN-VALUE
+004460                 MOVE CKPT-MAX-VALUE TO WS-MAX-VALUE
+004470             END-IF
+004480     END-READ.
+004490     CLOSE CKPTFILE.
+004500     PERFORM 1210-SKIP-PROCESSED-RECS THRU 1210-EXIT
+004510         VARYING WS-SKIP-COUNT FROM 1 BY 1
+004520         UNTIL WS-SKIP-COUNT > WS-RESTART-REC-COUNT
+004530             OR END-OF-INFILE.
+004540 1200-EXIT.
+004550     EXIT.
+004560 1210-SKIP-PROCESSED-RECS.
+004570     READ INFILE
+004580         AT END
+004590             SET END-OF-INFILE TO TRUE
+004600     END-READ.
+004610 1210-EXIT.
+004620     EXIT.
+004630*----------------------------------------------------------------
+004640*1220-TRUNCATE-OUTPUT-FILES - CUT OUTFILE AND REJFILE BACK TO
+004650*    THE RECORD COUNTS THE CHECKPOINT JUST READ SAYS THEY SHOULD
+004660*    HAVE, BY COPYING THE GOOD LEADING RECORDS OUT TO A SCRATCH
+004670*    FILE AND BACK. WITH A CHECKPOINT ONLY EVERY WS-CKPT-INTERVAL
+004680*    RECORDS, THE ABENDED RUN CAN HAVE WRITTEN MORE DETAIL
+004690*    RECORDS THAN THE CHECKPOINT ACCOUNTS FOR; WITHOUT THIS STEP
+004700*    THE RESTART'S EXTEND OPEN WOULD APPEND THOSE SAME RECORDS
+004710*    A SECOND TIME.
+004720*----------------------------------------------------------------
+004730 1220-TRUNCATE-OUTPUT-FILES.
+004740     OPEN INPUT OUTFILE.
+004750     OPEN OUTPUT OUTSCR.
+004760     PERFORM 1221-COPY-OUTFILE-REC THRU 1221-EXIT
+004770         VARYING WS-COPY-COUNT FROM 1 BY 1
+004780         UNTIL WS-COPY-COUNT > WS-CONVERT-COUNT.
+004790     CLOSE OUTFILE.
+004800     CLOSE OUTSCR.
+004810     OPEN OUTPUT OUTFILE.
+004820     OPEN INPUT OUTSCR.
+004830     SET COPY-NOT-AT-END TO TRUE.
+004840     PERFORM 1222-COPY-SCRATCH-BACK-OUT THRU 1222-EXIT
+004850         UNTIL COPY-AT-END.
+004860     CLOSE OUTFILE.
+004870     CLOSE OUTSCR.
+004880     OPEN INPUT REJFILE.
+004890     OPEN OUTPUT REJSCR.
+004900     PERFORM 1223-COPY-REJFILE-REC THRU 1223-EXIT
+004910         VARYING WS-COPY-COUNT FROM 1 BY 1
+004920         UNTIL WS-COPY-COUNT > WS-REJECT-COUNT.
+004930     CLOSE REJFILE.
+004940     CLOSE REJSCR.
+004950     OPEN OUTPUT REJFILE.
+004960     OPEN INPUT REJSCR.
+004970     SET COPY-NOT-AT-END TO TRUE.
+004980     PERFORM 1224-COPY-SCRATCH-BACK-REJ THRU 1224-EXIT
+004990         UNTIL COPY-AT-END.
+005000     CLOSE REJFILE.
+005010     CLOSE REJSCR.
+005020 1220-EXIT.
+005030     EXIT.
+005040 1221-COPY-OUTFILE-REC.
+005050     READ OUTFILE
+005060         AT END
+005070             CONTINUE
+005080         NOT AT END
+005090             WRITE OUTSCR-RECORD FROM OUTFILE-RECORD
+005100     END-READ.
+005110 1221-EXIT.
+005120     EXIT.
+005130 1222-COPY-SCRATCH-BACK-OUT.
+005140     READ OUTSCR
+005150         AT END
+005160             SET COPY-AT-END TO TRUE
+005170         NOT AT END
+005180             WRITE OUTFILE-RECORD FROM OUTSCR-RECORD
+005190     END-READ.
+005200 1222-EXIT.
+005210     EXIT.
+005220 1223-COPY-REJFILE-REC.
+005230     READ REJFILE
+005240         AT END
+005250             CONTINUE
+005260         NOT AT END
+005270             WRITE REJSCR-RECORD FROM REJFILE-RECORD
+005280     END-READ.
+005290 1223-EXIT.
+005300     EXIT.
+005310 1224-COPY-SCRATCH-BACK-REJ.
+005320     READ REJSCR
+005330         AT END
+005340             SET COPY-AT-END TO TRUE
+005350         NOT AT END
+005360             WRITE REJFILE-RECORD FROM REJSCR-RECORD
+005370     END-READ.
+005380 1224-EXIT.
+005390     EXIT.
+005400*----------------------------------------------------------------
+005410*2000-PROCESS-FILE - VALIDATE AND CONVERT ONE RECORD, READ NEXT.
+005420*    PARM-MODE PICKS THE DIRECTION - FORWARD (DECIMAL TO RADIX)
+005430*    OR REVERSE (RADIX STRING BACK TO DECIMAL).
+005440*----------------------------------------------------------------
+005450 2000-PROCESS-FILE.
+005460     ADD 1 TO WS-REC-COUNT.
+005470     IF MODE-IS-REVERSE
+005480         PERFORM 2400-VALIDATE-REVERSE THRU 2400-EXIT
+005490         IF INPUT-IS-VALID
+005500             PERFORM 4000-CONVERT-TO-DECIMAL THRU 4000-EXIT
+005510             WRITE OUTFILE-RECORD
+005520             MOVE OUT-REV-DEC-VALUE TO WS-TRACK-VALUE
+005530             PERFORM 2500-UPDATE-TOTALS THRU 2500-EXIT
+005540         ELSE
+005550             PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+005560         END-IF
+005570     ELSE
+005580         PERFORM 2200-VALIDATE-INPUT THRU 2200-EXIT
+005590         IF INPUT-IS-VALID
+005600             MOVE IN-DEC-VALUE TO WS-X
+005610             MOVE IN-RAW-SIGN TO WS-SIGN-SWITCH
+005620             PERFORM 3000-CONVERT-TO-BINARY THRU 3000-EXIT
+005630             WRITE OUTFILE-RECORD
+005640             MOVE IN-DEC-VALUE TO WS-TRACK-VALUE
+005650             PERFORM 2500-UPDATE-TOTALS THRU 2500-EXIT
+005660         ELSE
+005670             PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+005680         END-IF
+005690     END-IF.
+005700     PERFORM 2600-CHECK-CHECKPOINT THRU 2600-EXIT.
+005710     PERFORM 2100-READ-INFILE THRU 2100-EXIT.
+005720 2000-EXIT.
+005730     EXIT.
+005740 2100-READ-INFILE.
+005750     READ INFILE
+005760         AT END
+005770             SET END-OF-INFILE TO TRUE
+005780     END-READ.
+005790 2100-EXIT.
+005800     EXIT.
+005810*----------------------------------------------------------------
+005820*2200-VALIDATE-INPUT - CONFIRM THE RECORD IS A VALID SIGNED
+005830*    10-DIGIT NUMBER THAT FITS THE SELECTED SIGN CONVENTION.
+005840*----------------------------------------------------------------
+005850 2200-VALIDATE-INPUT.
+005860     SET INPUT-IS-VALID TO TRUE.
+005870     MOVE SPACES TO WS-REJECT-REASON.
+005880     IF IN-RAW-VALUE IS NOT NUMERIC
+005890         SET INPUT-IS-INVALID TO TRUE
+005900         MOVE "INPUT IS NOT A VALID UNSIGNED NUMBER"
+005910             TO WS-REJECT-REASON
+005920     ELSE IF IN-RAW-SIGN <> '+' AND IN-RAW-SIGN <> '-'
+005930         AND IN-RAW-SIGN <> SPACE
+005940         SET INPUT-IS-INVALID TO TRUE
+005950         MOVE "SIGN MUST BE + - OR BLANK"
+005960             TO WS-REJECT-REASON
+005970     ELSE IF SIGN-MODE-UNSIGNED AND IN-RAW-SIGN = '-'
+005980         SET INPUT-IS-INVALID TO TRUE
+005990         MOVE "NEGATIVE VALUE INVALID IN UNSIGNED MODE"
+006000             TO WS-REJECT-REASON
+006010     ELSE IF SIGN-MODE-UNSIGNED
+006020         AND IN-DEC-VALUE > WS-UN-MAX-MAGNITUDE
+006030         SET INPUT-IS-INVALID TO TRUE
+006040         MOVE "VALUE EXCEEDS SELECTED WIDTH"
+006050             TO WS-REJECT-REASON
+006060     ELSE IF SIGN-MODE-SIGN-MAGNITUDE
+006070         AND IN-DEC-VALUE > WS-TC-MAX-MAGNITUDE
+006080         SET INPUT-IS-INVALID TO TRUE
+006090         MOVE "VALUE EXCEEDS SELECTED WIDTH"
+006100             TO WS-REJECT-REASON
+006110     ELSE IF SIGN-MODE-TWOS-COMPLEMENT
+006120         IF IN-RAW-SIGN = '-'
+006130             IF IN-DEC-VALUE > WS-TC-MIN-MAGNITUDE
+006140                 SET INPUT-IS-INVALID TO TRUE
+006150                 MOVE "VALUE EXCEEDS TWOS-COMPLEMENT WIDTH"
+006160                 TO WS-REJECT-REASON
+006170             END-IF
+006180         ELSE
+006190             IF IN-DEC-VALUE > WS-TC-MAX-MAGNITUDE
+006200                 SET INPUT-IS-INVALID TO TRUE
+006210                 MOVE "VALUE EXCEEDS TWOS-COMPLEMENT WIDTH"
+006220                 TO WS-REJECT-REASON
+006230             END-IF
+006240         END-IF
+006250     END-IF.
+006260 2200-EXIT.
+006270     EXIT.
+006280*----------------------------------------------------------------
+006290*2300-WRITE-REJECT - LOG A REJECTED INPUT RECORD. THE FIRST 19
+006300*    CHARACTERS OF A REVERSE-MODE VALUE ARE ENOUGH TO SPOT THE
+006310*    BAD RECORD AGAINST WS-REC-COUNT IN THE SOURCE EXTRACT.
+006320*----------------------------------------------------------------
+006330 2300-WRITE-REJECT.
+006340     MOVE WS-REC-COUNT TO REJ-REC-NO.
+006350     IF MODE-IS-REVERSE
+006360         STRING IN-REV-SIGN      DELIMITED BY SIZE
+006370             IN-REV-VALUE (1:19) DELIMITED BY SIZE
+006380             INTO REJ-BAD-VALUE
+006390         END-STRING
+006400     ELSE
+006410         STRING IN-RAW-SIGN      DELIMITED BY SIZE
+006420             IN-RAW-VALUE        DELIMITED BY SIZE
+006430             INTO REJ-BAD-VALUE
+006440         END-STRING
+006450     END-IF.
+006460     MOVE WS-REJECT-REASON TO REJ-REASON.
+006470     WRITE REJFILE-RECORD.
+006480     ADD 1 TO WS-REJECT-COUNT.
+006490 2300-EXIT.
+006500     EXIT.
+006510*----------------------------------------------------------------
+006520*2400-VALIDATE-REVERSE - CONFIRM THE REVERSE-MODE INPUT IS
+006530*    WS-DIGIT-WIDTH CHARACTERS, EVERY ONE OF THEM A VALID
+006540*    DIGIT FOR THE SELECTED RADIX (0-1, 0-7, OR 0-F).
+006550*----------------------------------------------------------------
+006560 2400-VALIDATE-REVERSE.
+006570     SET INPUT-IS-VALID TO TRUE.
+006580     MOVE SPACES TO WS-REJECT-REASON.
+006590     IF IN-REV-SIGN <> '+' AND IN-REV-SIGN <> '-'
+006600         AND IN-REV-SIGN <> SPACE
+006610         SET INPUT-IS-INVALID TO TRUE
+006620         MOVE "SIGN MUST BE + - OR BLANK"
+006630             TO WS-REJECT-REASON
+006640     ELSE
+006650         SET NO-DIGIT-BAD TO TRUE
+006660         PERFORM 2410-CHECK-POSITION THRU 2410-EXIT
+006670             VARYING WS-POS FROM 1 BY 1
+006680             UNTIL WS-POS > WS-DIGIT-WIDTH
+006690         IF ANY-DIGIT-BAD
+006700             SET INPUT-IS-INVALID TO TRUE
+006710             MOVE "INPUT NOT VALID FOR THE SELECTED RADIX"
+006720                 TO WS-REJECT-REASON
+006730         END-IF
+006740     END-IF.
+006750 2400-EXIT.
+006760     EXIT.
+006770 2410-CHECK-POSITION.
+006780     MOVE IN-REV-VALUE (WS-POS:1) TO WS-CHECK-CHAR.
+006790     SET DIGIT-NOT-FOUND TO TRUE.
+006800     PERFORM 2420-CHECK-TABLE THRU 2420-EXIT
+006810         VARYING WS-TBL-IDX FROM 1 BY 1
+006820         UNTIL WS-TBL-IDX > PARM-RADIX OR DIGIT-IS-FOUND.
+006830     IF NOT DIGIT-IS-FOUND
+006840         SET ANY-DIGIT-BAD TO TRUE
+006850     END-IF.
+006860 2410-EXIT.
+006870     EXIT.
+006880 2420-CHECK-TABLE.
+006890     IF WS-CHECK-CHAR = WS-RADIX-DIGIT (WS-TBL-IDX)
+006900         SET DIGIT-IS-FOUND TO TRUE
+006910     END-IF.
+006920 2420-EXIT.
+006930     EXIT.
+006940*----------------------------------------------------------------
+006950*2500-UPDATE-TOTALS - ROLL A SUCCESSFULLY CONVERTED RECORD'S
+006960*    DECIMAL VALUE (WS-TRACK-VALUE) INTO THE RUN CONTROL TOTALS
+006970*    WRITTEN TO THE OUTFILE TRAILER AT END OF RUN.
+006980*----------------------------------------------------------------
+006990 2500-UPDATE-TOTALS.
+007000     ADD 1 TO WS-CONVERT-COUNT.
+007010     IF WS-TRACK-VALUE < WS-MIN-VALUE
+007020         MOVE WS-TRACK-VALUE TO WS-MIN-VALUE
+007030     END-IF.
+007040     IF WS-TRACK-VALUE > WS-MAX-VALUE
+007050         MOVE WS-TRACK-VALUE TO WS-MAX-VALUE
+007060     END-IF.
+007070 2500-EXIT.
+007080     EXIT.
+007090*----------------------------------------------------------------
+007100*2600-CHECK-CHECKPOINT - EVERY WS-CKPT-INTERVAL INPUT RECORDS,
+007110*    WRITE A FRESH CHECKPOINT WITH THE RUN TOTALS AS OF THIS
+007120*    RECORD. WS-REC-COUNT COUNTS BOTH CONVERTED AND REJECTED
+007130*    RECORDS, SO A RESTART SKIPS PAST REJECTS TOO, NOT JUST
+007140*    SUCCESSFUL CONVERSIONS.
+007150*----------------------------------------------------------------
+007160 2600-CHECK-CHECKPOINT.
+007170     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+007180         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+007190     IF WS-CKPT-REMAINDER = ZERO
+007200         PERFORM 2610-WRITE-CHECKPOINT THRU 2610-EXIT
+007210     END-IF.
+007220 2600-EXIT.
+007230     EXIT.
+007240*----------------------------------------------------------------
+007250*2610-WRITE-CHECKPOINT - REPLACE CKPTFILE WITH A SINGLE RECORD
+007260*    HOLDING THE CURRENT RUN TOTALS. CKPTFILE IS OPENED OUTPUT
+007270*    (NOT EXTEND) EACH TIME SO IT ALWAYS HOLDS ONLY THE LATEST
+007280*    CHECKPOINT, NEVER A GROWING HISTORY OF THEM.
+007290*----------------------------------------------------------------
+007300 2610-WRITE-CHECKPOINT.
+007310     OPEN OUTPUT CKPTFILE.
+007320     MOVE WS-REC-COUNT TO CKPT-REC-COUNT.
+007330     MOVE WS-CONVERT-COUNT TO CKPT-CONVERT-COUNT.
+007340     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+007350     IF WS-CONVERT-COUNT = ZERO
+007360         MOVE ZERO TO CKPT-MIN-VALUE
+007370     ELSE
+007380         MOVE WS-MIN-VALUE TO CKPT-MIN-VALUE
+007390     END-IF.
+007400     MOVE WS-MAX-VALUE TO CKPT-MAX-VALUE.
+007410     WRITE CKPT-RECORD.
+007420     CLOSE CKPTFILE.
+007430 2610-EXIT.
+007440     EXIT.
+007450*----------------------------------------------------------------
+007460*3000-CONVERT-TO-BINARY - BUILD THE RESULT FOR THE SELECTED SIGN
+007470*    CONVENTION AND RADIX, ZERO-PAD IT TO WS-DIGIT-WIDTH, AND
+007480*    LABEL IT IN THE OUTPUT RECORD.
+007490*----------------------------------------------------------------
+007500 3000-CONVERT-TO-BINARY.
+007510     MOVE SPACES TO WS-BIN-RESULT.
+007520     MOVE PARM-SIGN-MODE TO OUT-CONVENTION.
+007530     MOVE PARM-RADIX TO OUT-RADIX.
+007540     EVALUATE TRUE
+007550         WHEN SIGN-MODE-TWOS-COMPLEMENT AND VALUE-IS-NEGATIVE
+007560             MOVE SPACE TO OUT-SIGN
+007570             PERFORM 3200-BUILD-TWOS-COMPLEMENT THRU 3200-EXIT
+007580         WHEN SIGN-MODE-TWOS-COMPLEMENT
+007590             MOVE SPACE TO OUT-SIGN
+007600             PERFORM 3100-DIVIDE-LOOP THRU 3100-EXIT
+007610                 UNTIL WS-X = ZERO
+007620         WHEN SIGN-MODE-SIGN-MAGNITUDE
+007630             MOVE WS-SIGN-SWITCH TO OUT-SIGN
+007640             PERFORM 3100-DIVIDE-LOOP THRU 3100-EXIT
+007650                 UNTIL WS-X = ZERO
+007660         WHEN OTHER
+007670             MOVE SPACE TO OUT-SIGN
+007680             PERFORM 3100-DIVIDE-LOOP THRU 3100-EXIT
+007690                 UNTIL WS-X = ZERO
+007700     END-EVALUATE.
+007710     PERFORM 3300-PAD-TO-WIDTH THRU 3300-EXIT.
+007720     MOVE WS-BIN-RESULT TO OUT-BIN-VALUE.
+007730 3000-EXIT.
+007740     EXIT.
+007750 3100-DIVIDE-LOOP.
+007760     DIVIDE WS-X BY PARM-RADIX GIVING WS-X REMAINDER WS-Y.
+007770     ADD 1 WS-Y GIVING WS-DIGIT-POS.
+007780     MOVE SPACES TO WS-BIN-WORK.
+007790     STRING WS-RADIX-DIGIT (WS-DIGIT-POS) DELIMITED BY SIZE
+007800         WS-BIN-RESULT        DELIMITED BY SPACE
+007810         INTO WS-BIN-WORK
+007820     END-STRING.
+007830     MOVE WS-BIN-WORK TO WS-BIN-RESULT.
+007840 3100-EXIT.
+007850     EXIT.
+007860*----------------------------------------------------------------
+007870*3200-BUILD-TWOS-COMPLEMENT - REPLACE THE MAGNITUDE IN WS-X WITH
+007880*    ITS TWOS-COMPLEMENT VALUE, THEN RUN THE NORMAL DIVIDE LOOP.
+007890*----------------------------------------------------------------
+007900 3200-BUILD-TWOS-COMPLEMENT.
+007910     SUBTRACT WS-X FROM WS-TC-MODULUS GIVING WS-X.
+007920     PERFORM 3100-DIVIDE-LOOP THRU 3100-EXIT
+007930         UNTIL WS-X = ZERO.
+007940 3200-EXIT.
+007950     EXIT.
+007960*----------------------------------------------------------------
+007970*3300-PAD-TO-WIDTH - LEFT-PAD WS-BIN-RESULT WITH ZEROS UNTIL IT
+007980*    IS WS-DIGIT-WIDTH CHARACTERS LONG.
+007990*----------------------------------------------------------------
+008000 3300-PAD-TO-WIDTH.
+008010     MOVE ZERO TO WS-BIN-LEN.
+008020     INSPECT WS-BIN-RESULT TALLYING WS-BIN-LEN
+008030         FOR CHARACTERS BEFORE INITIAL SPACE.
+008040     PERFORM 3310-PAD-ONE-ZERO THRU 3310-EXIT
+008050         UNTIL WS-BIN-LEN >= WS-DIGIT-WIDTH.
+008060 3300-EXIT.
+008070     EXIT.
+008080 3310-PAD-ONE-ZERO.
+008090     MOVE SPACES TO WS-BIN-WORK.
+008100     STRING '0'               DELIMITED BY SIZE
+008110         WS-BIN-RESULT        DELIMITED BY SPACE
+008120         INTO WS-BIN-WORK
+008130     END-STRING.
+008140     MOVE WS-BIN-WORK TO WS-BIN-RESULT.
+008150     ADD 1 TO WS-BIN-LEN.
+008160 3310-EXIT.
+008170     EXIT.
+008180*----------------------------------------------------------------
+008190*4000-CONVERT-TO-DECIMAL - REBUILD THE DECIMAL VALUE FROM A
+008200*    RADIX STRING FOR RECONCILIATION. THE ACCUMULATED VALUE
+008210*    (WS-REV-ACCUM) IS THE FULL UNSIGNED MAGNITUDE REPRESENTED
+008220*    BY THE DIGITS REGARDLESS OF RADIX, SO IN TWOS-COMPLEMENT
+008230*    MODE THE SIGN IS DECIDED BY COMPARING IT AGAINST THE
+008240*    WIDTH'S TWOS-COMPLEMENT MINIMUM MAGNITUDE, NOT BY THE
+008250*    LEADING DIGIT - A LEADING-DIGIT TEST ONLY WORKS WHEN
+008260*    WS-DIGIT-WIDTH DIGITS DIVIDE THE BIT WIDTH EVENLY (TRUE
+008270*    FOR BINARY AND HEX, FALSE FOR OCTAL - 11 OCTAL DIGITS
+008280*    COVER 33 BITS, NOT 32).
+008290*----------------------------------------------------------------
+008300 4000-CONVERT-TO-DECIMAL.
+008310     MOVE ZERO TO WS-REV-ACCUM.
+008320     PERFORM 4100-ACCUM-DIGIT THRU 4100-EXIT
+008330         VARYING WS-POS FROM 1 BY 1
+008340             UNTIL WS-POS > WS-DIGIT-WIDTH.
+008350     MOVE PARM-SIGN-MODE TO OUT-REV-CONVENTION.
+008360     MOVE PARM-RADIX TO OUT-REV-RADIX.
+008370     EVALUATE TRUE
+008380         WHEN SIGN-MODE-TWOS-COMPLEMENT
+008390             AND WS-REV-ACCUM >= WS-TC-MIN-MAGNITUDE
+008400             SUBTRACT WS-REV-ACCUM FROM WS-TC-MODULUS
+008410                 GIVING WS-REV-MAGNITUDE
+008420             MOVE '-' TO WS-REV-SIGN-SWITCH
+008430         WHEN SIGN-MODE-SIGN-MAGNITUDE AND IN-REV-SIGN = '-'
+008440             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+008450             MOVE '-' TO WS-REV-SIGN-SWITCH
+008460         WHEN SIGN-MODE-SIGN-MAGNITUDE
+008470             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+008480             MOVE '+' TO WS-REV-SIGN-SWITCH
+008490         WHEN OTHER
+008500             MOVE WS-REV-ACCUM TO WS-REV-MAGNITUDE
+008510             MOVE SPACE TO WS-REV-SIGN-SWITCH
+008520     END-EVALUATE.
+008530     MOVE WS-REV-SIGN-SWITCH TO OUT-REV-SIGN.
+008540     MOVE WS-REV-MAGNITUDE TO OUT-REV-DEC-VALUE.
+008550 4000-EXIT.
+008560     EXIT.
+008570 4100-ACCUM-DIGIT.
+008580     MULTIPLY WS-REV-ACCUM BY PARM-RADIX GIVING WS-REV-ACCUM.
+008590     PERFORM 4110-FIND-DIGIT-VALUE THRU 4110-EXIT.
+008600     ADD WS-DIGIT-VALUE TO WS-REV-ACCUM.
+008610 4100-EXIT.
+008620     EXIT.
+008630*----------------------------------------------------------------
+008640*4110-FIND-DIGIT-VALUE - LOOK UP THE NUMERIC VALUE OF THE
+008650*    CHARACTER AT IN-REV-VALUE (WS-POS:1) IN WS-RADIX-DIGIT-
+008660*    TABLE. THE INPUT WAS ALREADY VALIDATED BY 2400, SO A
+008670*    MATCH IS ALWAYS FOUND.
+008680*----------------------------------------------------------------
+008690 4110-FIND-DIGIT-VALUE.
+008700     MOVE IN-REV-VALUE (WS-POS:1) TO WS-CHECK-CHAR.
+008710     MOVE ZERO TO WS-DIGIT-VALUE.
+008720     SET DIGIT-NOT-FOUND TO TRUE.
+008730     PERFORM 4120-MATCH-DIGIT THRU 4120-EXIT
+008740         VARYING WS-TBL-IDX FROM 1 BY 1
+008750         UNTIL WS-TBL-IDX > 16 OR DIGIT-IS-FOUND.
+008760 4110-EXIT.
+008770     EXIT.
+008780 4120-MATCH-DIGIT.
+008790     IF WS-CHECK-CHAR = WS-RADIX-DIGIT (WS-TBL-IDX)
+008800         SET DIGIT-IS-FOUND TO TRUE
+008810         SUBTRACT 1 FROM WS-TBL-IDX GIVING WS-DIGIT-VALUE
+008820     END-IF.
+008830 4120-EXIT.
+008840     EXIT.
+008850*----------------------------------------------------------------
+008860*8000-TERMINATE - WRITE THE RUN CONTROL TOTALS AND CLOSE FILES.
+008870*----------------------------------------------------------------
+008880 8000-TERMINATE.
+008890     PERFORM 8100-WRITE-TRAILER THRU 8100-EXIT.
+008900     CLOSE INFILE.
+008910     CLOSE OUTFILE.
+008920     CLOSE REJFILE.
+008930 8000-EXIT.
+008940     EXIT.
+008950*----------------------------------------------------------------
+008960*8100-WRITE-TRAILER - APPEND ONE RUN CONTROL RECORD TO OUTFILE.
+008970*----------------------------------------------------------------
+008980 8100-WRITE-TRAILER.
+008990     MOVE SPACES TO OUTFILE-RECORD.
+009000     MOVE 'TR' TO OUT-TRL-ID.
+009010     MOVE WS-REC-COUNT TO OUT-TRL-REC-COUNT.
+009020     MOVE WS-CONVERT-COUNT TO OUT-TRL-CONVERT-COUNT.
+009030     MOVE WS-REJECT-COUNT TO OUT-TRL-REJECT-COUNT.
+009040     IF WS-CONVERT-COUNT = ZERO
+009050         MOVE ZERO TO OUT-TRL-MIN-VALUE
+009060     ELSE
+009070         MOVE WS-MIN-VALUE TO OUT-TRL-MIN-VALUE
+009080     END-IF.
+009090     MOVE WS-MAX-VALUE TO OUT-TRL-MAX-VALUE.
+009100     WRITE OUTFILE-RECORD.
+009110 8100-EXIT.
+009120     EXIT.
+009130 9999-EXIT.
+009140     STOP RUN.
