@@ -0,0 +1,33 @@
+000010*    -------------------------------------------------------
+000020*    PARMLAY - RUN-TIME PARAMETER LAYOUT FOR THE DECIMAL /
+000030*    RADIX CONVERSION SUITE (PROGRAM B AND RELATED MEMBERS).
+000040*    PASSED IN FROM THE EXEC PARM= ON THE JCL STEP. FIELDS ARE
+000050*    ADDED TO THE RIGHT AS NEW OPTIONS ARE SUPPORTED SO OLDER
+000060*    PARM STRINGS CONTINUE TO WORK UNCHANGED.
+000070*    -------------------------------------------------------
+000080*    DATE       INIT  DESCRIPTION
+000090*    02/24/2024 DKW   ORIGINAL - SIGN CONVENTION SELECTOR.
+000100*    03/02/2024 DKW   ADDED PARM-WIDTH (RESULT BIT WIDTH).
+000110*    03/09/2024 DKW   ADDED PARM-MODE (FORWARD/REVERSE SWITCH).
+000120*    03/16/2024 DKW   ADDED PARM-RADIX (2, 8 OR 16).
+000125*    03/30/2024 DKW   ADDED PARM-RESTART (CHECKPOINT RESTART).
+000130*    -------------------------------------------------------
+000140 01  PARM-DATA.
+000150     05  PARM-SIGN-MODE          PIC X(02).
+000160         88  SIGN-MODE-UNSIGNED         VALUE 'UN'.
+000170         88  SIGN-MODE-SIGN-MAGNITUDE   VALUE 'SM'.
+000180         88  SIGN-MODE-TWOS-COMPLEMENT  VALUE 'TC'.
+000190     05  PARM-WIDTH              PIC 9(02).
+000200         88  WIDTH-IS-32                VALUE 32.
+000210         88  WIDTH-IS-64                VALUE 64.
+000220     05  PARM-MODE               PIC X(01).
+000230         88  MODE-IS-FORWARD            VALUE 'F'.
+000240         88  MODE-IS-REVERSE            VALUE 'R'.
+000250     05  PARM-RADIX              PIC 9(02).
+000260         88  RADIX-IS-BINARY            VALUE 2.
+000270         88  RADIX-IS-OCTAL             VALUE 8.
+000280         88  RADIX-IS-HEX               VALUE 16.
+000285     05  PARM-RESTART            PIC X(01).
+000286         88  RESTART-YES                VALUE 'Y'.
+000287         88  RESTART-NO                 VALUE 'N'.
+000290     05  FILLER                  PIC X(72).
