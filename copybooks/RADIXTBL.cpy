@@ -0,0 +1,20 @@
+000010*    -------------------------------------------------------
+000020*    RADIXTBL - DIGIT-TO-CHARACTER TABLE FOR THE DECIMAL /
+000030*    RADIX CONVERSION SUITE (PROGRAM B AND THE BONLINE
+000040*    INQUIRY TRANSACTION). WS-RADIX-DIGIT (1) THROUGH (16)
+000050*    ARE THE VALID CHARACTERS FOR A RADIX OF THAT MANY
+000060*    POSITIONS, IN ASCENDING ORDER OF VALUE, SO SUBSCRIPT - 1
+000070*    IS THE DIGIT'S NUMERIC VALUE. SHARED SO BATCH AND ONLINE
+000080*    CONVERSIONS ALWAYS MAP A GIVEN VALUE TO THE SAME DIGIT.
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    03/16/2024 DKW   ORIGINAL - PULLED OUT OF PROGRAM B'S
+000120*                     WORKING-STORAGE WHEN THE BONLINE
+000130*                     INQUIRY TRANSACTION WAS ADDED, SO BOTH
+000140*                     PROGRAMS COPY THE SAME DIGIT MAPPING.
+000150*    -------------------------------------------------------
+000160 01  WS-RADIX-DIGITS.
+000170     05  FILLER                  PIC X(16) VALUE
+000180         "0123456789ABCDEF".
+000190 01  WS-RADIX-DIGIT-TABLE REDEFINES WS-RADIX-DIGITS.
+000200     05  WS-RADIX-DIGIT          PIC X(01) OCCURS 16 TIMES.
